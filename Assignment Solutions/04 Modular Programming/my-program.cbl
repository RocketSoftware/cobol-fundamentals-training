@@ -21,10 +21,20 @@
            .
 
        display-calculator-results section.
-           perform display-addition-result
-           perform display-subtraction-result
-           perform display-multiplication-result
-           perform display-division-result
+           evaluate true
+               when addition-function
+                   perform display-addition-result
+               when subtraction-function
+                   perform display-subtraction-result
+               when multiplication-function
+                   perform display-multiplication-result
+               when division-function
+                   perform display-division-result
+               when percentage-function
+                   perform display-percentage-result
+               when exponent-function
+                   perform display-exponent-result
+           end-evaluate
            .
 
        display-addition-result section.
@@ -45,4 +55,14 @@
        display-division-result section.
            move division-result to formatted-result
            display "Result of Division: " formatted-result
+           .
+
+       display-percentage-result section.
+           move percentage-result to formatted-result
+           display "Result of Percentage: " formatted-result
+           .
+
+       display-exponent-result section.
+           move exponent-result to formatted-result
+           display "Result of Exponent: " formatted-result
            .
\ No newline at end of file
