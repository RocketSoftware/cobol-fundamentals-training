@@ -12,7 +12,8 @@
        procedure division using by reference user-inputs.
            perform prompt-for-first-number
            perform prompt-for-second-number
-           
+           perform prompt-for-function
+
            goback
            .
 
@@ -25,4 +26,21 @@
            display "Enter your second number:"
            accept second-number
            .
-           
\ No newline at end of file
+
+       prompt-for-function section.
+           display "Select a function:"
+           display "- [A]ddition"
+           display "- [S]ubtraction"
+           display "- [M]ultiplication"
+           display "- [D]ivision"
+           display "- [P]ercentage"
+           display "- [E]xponent"
+           perform until exit
+               accept arithmetic-function
+               if valid-function
+                   exit perform
+               else
+                   display "Invalid function selected."
+               end-if
+           end-perform
+           .
