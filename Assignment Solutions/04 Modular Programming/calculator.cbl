@@ -12,11 +12,21 @@
 
        procedure division using by reference calculator-results
                                 by value user-inputs.
-           perform calculate-addition
-           perform calculate-subtraction
-           perform calculate-multiplication
-           perform calculate-division
-           
+           evaluate true
+               when addition-function
+                   perform calculate-addition
+               when subtraction-function
+                   perform calculate-subtraction
+               when multiplication-function
+                   perform calculate-multiplication
+               when division-function
+                   perform calculate-division
+               when percentage-function
+                   perform calculate-percentage
+               when exponent-function
+                   perform calculate-exponent
+           end-evaluate
+
            goback
            .
 
@@ -45,9 +55,29 @@
            .
 
        calculate-division section.
-           divide first-number by second-number
-               giving division-result rounded
+           if second-number = zero
+               display "Cannot divide " first-number " by zero."
+           else
+               divide first-number by second-number
+                   giving division-result rounded
+                   on size error
+                       display "Error during division."
+               end-divide
+           end-if
+           .
+
+       calculate-percentage section.
+           compute percentage-result rounded
+                   = first-number * second-number / 100
+               on size error
+                   display "Error during percentage calculation."
+           end-compute
+           .
+
+       calculate-exponent section.
+           compute exponent-result rounded
+                   = first-number ** second-number
                on size error
-                   display "Error during division."
-           end-divide
+                   display "Error during exponent calculation."
+           end-compute
            .
