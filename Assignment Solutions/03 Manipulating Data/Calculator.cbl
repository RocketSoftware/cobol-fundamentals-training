@@ -5,11 +5,19 @@
        01  formatted-result    pic +9(5).9(2).
        01  integer             pic X(6).
        01  #decimal            pic X(2).
+       01  figure-count        binary-char value 5.
+       01  figures.
+           05  figure          occurs 5 binary-char.
+       01  figure-index        binary-char.
+       01  compare-index       binary-char.
+       01  mode-value          binary-char.
+       01  mode-count          binary-char.
+       01  current-count       binary-char.
 
        procedure division.
            display "Enter your first number:"
            accept first-number
-           
+
            display "Enter your second number:"
            accept second-number
 
@@ -21,7 +29,7 @@
                    display "Result of Addition: " formatted-result
            end-add
 
-           subtract first-number from second-number giving result 
+           subtract first-number from second-number giving result
                rounded
                on size error
                    display "Error during subtraction."
@@ -54,7 +62,46 @@
                into integer #decimal
            end-unstring
            display "Integer of Mean: " integer
-           display "Decimal of Mean: " #decimal               
+           display "Decimal of Mean: " #decimal
+
+           move first-number to figure(1)
+           move second-number to figure(2)
+           perform accept-additional-figures
+
+           move function median(figure(1) figure(2) figure(3)
+                   figure(4) figure(5)) to result
+           move result to formatted-result
+           display "Result of Median: " formatted-result
+
+           perform calculate-mode
+           display "Result of Mode: " mode-value
 
            stop run
-           .
\ No newline at end of file
+           .
+
+       accept-additional-figures section.
+           display "Enter a third figure:"
+           accept figure(3)
+           display "Enter a fourth figure:"
+           accept figure(4)
+           display "Enter a fifth figure:"
+           accept figure(5)
+           .
+
+       calculate-mode section.
+           move 0 to mode-count
+           perform varying figure-index from 1 by 1
+                   until figure-index > figure-count
+               move 0 to current-count
+               perform varying compare-index from 1 by 1
+                       until compare-index > figure-count
+                   if figure(compare-index) = figure(figure-index)
+                       add 1 to current-count
+                   end-if
+               end-perform
+               if current-count > mode-count
+                   move current-count to mode-count
+                   move figure(figure-index) to mode-value
+               end-if
+           end-perform
+           .
