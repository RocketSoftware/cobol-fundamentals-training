@@ -1,8 +1,31 @@
+       input-output section.
+           select employee-table-file
+               assign "employee-table.dat"
+               organization sequential
+               file status table-file-status.
+
+       file section.
+       FD  employee-table-file.
+       01  employee-table-record.
+           05  table-employee-name.
+               10  table-first-name    pic X(20).
+               10  table-last-name     pic X(20).
+           05  table-employee-salary   pic 9(7)V9(2).
+           05  table-department-code   pic X(4).
+           05  table-hire-date         pic 9(8).
+           05  table-employee-status   pic X.
+
        working-storage section.
        copy employee-record.
        01  selected-employee           employee-record.
-       01  employees                   employee-record occurs 50 
+       01  employees                   employee-record occurs 50
                                              indexed by employee-number.
+       01  table-load-index            pic 9(2).
+       01  table-file-status.
+           05  table-status-key-1      pic X.
+           05  table-status-key-2      pic X.
+       01  employee-table-is-loaded    pic X value "N".
+           88  employee-table-loaded   value "Y".
        01  employee-full-name          pic X(40).
        01  formatted-salary            pic $(2),$(3),$(3).9(2).
        01  amend-record-selection      pic 9 value 0.
@@ -10,33 +33,87 @@
            88  amend-last-name         value 2.
            88  amend-salary            value 3.
            88  amend-exit              value 4.
-           88  valid-amend-selection   values 1 thru 4.
+           88  amend-department        value 5.
+           88  amend-hire-date         value 6.
+           88  valid-amend-selection   values 1 thru 6.
+       01  minimum-salary              pic 9(7)V9(2) value 15000.00.
+       01  maximum-salary              pic 9(7)V9(2) value 500000.00.
+       01  salary-status               pic X value "N".
+           88  salary-in-range         value "Y".
+       01  duplicate-name-flag         pic X value "N".
+           88  name-is-duplicate       value "Y".
+       01  duplicate-check-index       pic 9(2) value 0.
+       01  salary-entry                pic 9(7)V9(2).
+       01  salary-raw-entry            pic X(10).
+       01  salary-is-numeric-flag      pic X.
+           88  salary-entry-is-numeric value "Y".
 
        linkage section.
        copy record-function.
 
        procedure division using by reference record-function.
-           perform access-record
+           if not employee-table-loaded
+               perform load-employee-table
+               set employee-table-loaded to true
+           end-if
            evaluate true
-               when access-function
-                   perform display-selected-employee
-               when amend-function
-                   perform amend-record
-               when insert-function
-                   perform insert-record
-               when delete-function
-                   perform delete-record
+               when exit-function
+                   perform save-employee-table
+               when other
+                   perform access-record
+                   evaluate true
+                       when access-function
+                           perform display-selected-employee
+                       when amend-function
+                           perform amend-record
+                       when insert-function
+                           perform insert-record
+                       when delete-function
+                           perform delete-record
+                   end-evaluate
            end-evaluate
            goback
            .
 
+       load-employee-table section.
+           open input employee-table-file
+           if table-status-key-1 = "0"
+               perform varying table-load-index from 1 by 1
+                       until table-load-index > 50
+                   read employee-table-file
+                       at end
+                           exit perform
+                       not at end
+                           move employee-table-record
+                                to employees(table-load-index)
+                   end-read
+               end-perform
+               close employee-table-file
+           end-if
+           .
+
+       save-employee-table section.
+           open output employee-table-file
+           perform varying table-load-index from 1 by 1
+                   until table-load-index > 50
+               move employees(table-load-index) to employee-table-record
+               write employee-table-record
+           end-perform
+           close employee-table-file
+           .
+
        access-record section.
            set employee-number to 1
            search employees
                at end
-                   display "Invalid Employee Number " 
-                           selected-employee-number
-                   end-display
+                   if insert-function
+                       display "Employee table is full - cannot "
+                               "add employee number "
+                               selected-employee-number "."
+                   else
+                       display "Invalid Employee Number "
+                               selected-employee-number
+                   end-if
                    goback
                when employee-number = selected-employee-number
                    move employees(employee-number) to selected-employee
@@ -56,6 +133,10 @@
                        perform prompt-for-last-name
                    when amend-salary
                        perform prompt-for-salary
+                   when amend-department
+                       perform prompt-for-department
+                   when amend-hire-date
+                       perform prompt-for-hire-date
                end-evaluate
 
                if valid-amend-selection and not amend-exit
@@ -72,24 +153,49 @@
            display "- [2] Last Name"
            display "- [3] Salary"
            display "- [4] Exit Amend"
+           display "- [5] Department"
+           display "- [6] Hire Date"
            accept amend-record-selection
            .
 
        insert-record section.
+           set selected-employee::employee-active to true
            perform prompt-for-first-name
            perform prompt-for-last-name
-           perform prompt-for-salary
-           move selected-employee to employees(employee-number)
-           display "Record successfully added."
-           perform display-selected-employee
+           perform check-duplicate-name
+           if name-is-duplicate
+               display "Employee " selected-employee::first-name " "
+                       selected-employee::last-name
+                       " already on file - insert cancelled."
+           else
+               perform prompt-for-salary
+               perform prompt-for-department
+               perform prompt-for-hire-date
+               move selected-employee to employees(employee-number)
+               display "Record successfully added."
+               perform display-selected-employee
+           end-if
+           .
+
+       check-duplicate-name section.
+           move "N" to duplicate-name-flag
+           perform varying duplicate-check-index from 1 by 1
+                   until duplicate-check-index > 50
+                       or name-is-duplicate
+               if duplicate-check-index not = employee-number
+                       and employees(duplicate-check-index)::first-name
+                           = selected-employee::first-name
+                       and employees(duplicate-check-index)::last-name
+                           = selected-employee::last-name
+                   move "Y" to duplicate-name-flag
+               end-if
+           end-perform
            .
 
        delete-record section.
-           initialize selected-employee::first-name
-           initialize selected-employee::last-name
-           initialize selected-employee::employee-salary
+           set selected-employee::employee-terminated to true
            move selected-employee to employees(employee-number)
-           display "Record successfully deleted."
+           display "Record successfully marked as terminated."
            .
 
        prompt-for-first-name section.
@@ -105,9 +211,45 @@
            .
 
        prompt-for-salary section.
-           display "Please enter salary:"
-           initialize selected-employee::employee-salary
-           accept selected-employee::employee-salary
+           move "N" to salary-status
+           perform until salary-in-range
+               display "Please enter salary:"
+               move spaces to salary-raw-entry
+               accept salary-raw-entry
+               call "verify-numeric-variable"
+                       using by reference salary-raw-entry
+                             by reference salary-is-numeric-flag
+               if not salary-entry-is-numeric
+                   display "Salary must be numeric - please re-enter."
+               else
+                   compute salary-entry =
+                       function numval(function trim(salary-raw-entry))
+                   move salary-entry
+                       to selected-employee::employee-salary
+                   if selected-employee::employee-salary
+                           >= minimum-salary
+                           and selected-employee::employee-salary
+                               <= maximum-salary
+                       move "Y" to salary-status
+                   else
+                       display "Salary must be between "
+                               minimum-salary " and " maximum-salary
+                               "."
+                   end-if
+               end-if
+           end-perform
+           .
+
+       prompt-for-department section.
+           display "Please enter department code:"
+           initialize selected-employee::department-code
+           accept selected-employee::department-code
+           .
+
+       prompt-for-hire-date section.
+           display "Please enter hire date (yyyymmdd):"
+           initialize selected-employee::hire-date
+           accept selected-employee::hire-date
            .
 
        display-selected-employee section.
@@ -115,6 +257,13 @@
            display "Employee Number: " selected-employee-number
            display "Employee Name: " employee-full-name
            display "Employee Salary: " formatted-salary
+           display "Department: " selected-employee::department-code
+           display "Hire Date: " selected-employee::hire-date
+           if selected-employee::employee-terminated
+               display "Status: Terminated"
+           else
+               display "Status: Active"
+           end-if
            .
 
        format-selected-employee-data section.
