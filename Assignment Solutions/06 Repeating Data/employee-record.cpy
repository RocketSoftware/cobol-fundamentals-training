@@ -11,3 +11,8 @@
                10  first-name          pic X(20) value spaces.
                10  last-name           pic X(20) value spaces.
            05  employee-salary         pic 9(7)V9(2) value zeroes.
+           05  department-code         pic X(4) value spaces.
+           05  hire-date               pic 9(8) value zeroes.
+           05  employee-status         pic X value "A".
+               88  employee-active     value "A".
+               88  employee-terminated value "T".
