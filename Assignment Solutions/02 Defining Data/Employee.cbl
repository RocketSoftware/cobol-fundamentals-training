@@ -1,31 +1,70 @@
       * Copyright Â© 2023 Open Text.
-      
-      * The only warranties for products and services of Open Text and its affiliates and licensors ("Open Text") 
-      * are as may be set forth in the express warranty statements accompanying such products and services. 
-      * Nothing herein should be construed as constituting an additional warranty. 
-      * Open Text shall not be liable for technical or editorial errors or omissions contained herein. 
-      * The information contained herein is subject to change without notice.  
-       
-       working-storage section.
+
+      * The only warranties for products and services of Open Text and its affiliates and licensors ("Open Text")
+      * are as may be set forth in the express warranty statements accompanying such products and services.
+      * Nothing herein should be construed as constituting an additional warranty.
+      * Open Text shall not be liable for technical or editorial errors or omissions contained herein.
+      * The information contained herein is subject to change without notice.
+
+       input-output section.
+           select employee-data assign "employee-data.dat"
+               organization indexed
+               access random
+               record key employee-number
+               file status file-status-code.
+
+       file section.
+       FD  employee-data.
        01  employee.
            05  employee-number     pic 9(5).
-           05  salary              pic 9(5)V9(2).
-           05  #name.
-               10  first-name      pic X(10).
-               10  last-name       pic X(10).
+           05  employee-name.
+               10  first-name      pic X(20).
+               10  last-name       pic X(20).
+           05  salary              pic 9(7)V9(2).
+           05  department-code     pic X(4).
+           05  hire-date           pic 9(8).
+           05  currency-code       pic X(3).
+           05  employee-status     pic X.
+               88  employee-active     value "A".
+               88  employee-terminated value "T".
 
-       01  salary-format           pic $(3),$(3).$(2) typedef.
+       working-storage section.
+       01  file-status-code.
+           05  status-key-1        pic X.
+           05  status-key-2        pic X.
+       01  formatted-salary        pic $(2),$(3),$(3).9(2).
 
        procedure division.
-           move "000015000000Angela    Lukic     " to employee
+           open input employee-data
+           perform check-file-status-code
+           display "Enter employee number:"
+           accept employee-number
+           read employee-data
+               invalid key
+                   display "No employee found with number "
+                           employee-number
+               not invalid key
+                   perform display-employee
+           end-read
+           close employee-data
 
-           declare formatted-salary as salary-format
+           stop run
+           .
+
+       display-employee section.
+           initialize formatted-salary
            move salary to formatted-salary
 
            display "Employee Number: " employee-number
            display "Salary: " formatted-salary
            display "First Name: " first-name
            display "Last Name: " last-name
+           .
 
-           stop run
+       check-file-status-code section.
+           if file-status-code not equal "00"
+               display "Error code " file-status-code
+                       " opening employee-data."
+               goback
+           end-if
            .
