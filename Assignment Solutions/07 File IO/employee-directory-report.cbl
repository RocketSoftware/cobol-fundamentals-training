@@ -0,0 +1,128 @@
+       input-output section.
+           select employee-data
+               assign "employee-data.dat"
+               organization indexed
+               access sequential
+               record key employee-number
+               file status file-status-code.
+
+       file section.
+       FD  employee-data.
+       01  selected-employee.
+           05  employee-number         pic 9(5).
+           05  employee-name.
+               10  first-name          pic X(20).
+               10  last-name           pic X(20).
+           05  employee-salary         pic 9(7)V9(2).
+           05  department-code         pic X(4).
+           05  hire-date               pic 9(8).
+           05  currency-code           pic X(3).
+           05  employee-status         pic X.
+               88  employee-active     value "A".
+               88  employee-terminated value "T".
+
+       working-storage section.
+       78  MAX-DIRECTORY-ENTRIES       value 200.
+       01  directory-count             pic 9(3) value 0.
+       01  directory-entries.
+           05  directory-entry         occurs MAX-DIRECTORY-ENTRIES
+                   indexed by directory-index
+                               sort-outer-index
+                               sort-inner-index.
+               10  directory-employee-number   pic 9(5).
+               10  directory-full-name         pic X(40).
+               10  directory-last-name         pic X(20).
+       01  swap-directory-entry.
+           05  swap-employee-number    pic 9(5).
+           05  swap-full-name          pic X(40).
+           05  swap-last-name          pic X(20).
+       01  employee-full-name          pic X(40).
+       01  file-status                 pic 9 value 0.
+           88  end-of-file             value 1 false 0.
+       01  file-status-code.
+           05  status-key-1            pic X.
+           05  status-key-2            pic X.
+
+       procedure division.
+           open input employee-data
+           perform check-file-status-code
+           perform load-directory-entries
+           close employee-data
+
+           perform sort-directory-entries
+           perform print-directory-report
+           goback
+           .
+
+       check-file-status-code section.
+           if file-status-code not equal "00"
+               display "Error code " file-status-code
+                       " opening employee-data."
+               goback
+           end-if
+           .
+
+       load-directory-entries section.
+           perform until end-of-file
+               read employee-data next record
+                   at end
+                       set end-of-file to true
+                   not at end
+                       if employee-active
+                           perform add-directory-entry
+                       end-if
+               end-read
+           end-perform
+           .
+
+       add-directory-entry section.
+           add 1 to directory-count
+           set directory-index to directory-count
+           perform format-selected-employee-data
+           move employee-number
+               to directory-employee-number(directory-index)
+           move employee-full-name
+               to directory-full-name(directory-index)
+           move last-name to directory-last-name(directory-index)
+           .
+
+       format-selected-employee-data section.
+           initialize employee-full-name
+           string first-name delimited by space
+                  " " delimited by size
+                  last-name delimited by space
+                  into employee-full-name
+           end-string
+           .
+
+       sort-directory-entries section.
+           perform varying sort-outer-index from 1 by 1
+                   until sort-outer-index > directory-count
+               perform varying sort-inner-index from 1 by 1
+                       until sort-inner-index > directory-count - 1
+                   if directory-last-name(sort-inner-index)
+                           > directory-last-name(sort-inner-index + 1)
+                       perform swap-directory-entries
+                   end-if
+               end-perform
+           end-perform
+           .
+
+       swap-directory-entries section.
+           move directory-entry(sort-inner-index)
+               to swap-directory-entry
+           move directory-entry(sort-inner-index + 1)
+               to directory-entry(sort-inner-index)
+           move swap-directory-entry
+               to directory-entry(sort-inner-index + 1)
+           .
+
+       print-directory-report section.
+           display "===== Employee Directory (by Last Name) ====="
+           display "Number  Name"
+           perform varying directory-index from 1 by 1
+                   until directory-index > directory-count
+               display directory-employee-number(directory-index) "  "
+                       directory-full-name(directory-index)
+           end-perform
+           .
