@@ -0,0 +1,91 @@
+       input-output section.
+           select employee-data
+               assign "employee-data.dat"
+               organization indexed
+               access sequential
+               record key employee-number
+               file status file-status-code.
+
+       file section.
+       FD  employee-data.
+       01  selected-employee.
+           05  employee-number         pic 9(5).
+           05  employee-name.
+               10  first-name          pic X(20).
+               10  last-name           pic X(20).
+           05  employee-salary         pic 9(7)V9(2).
+           05  department-code         pic X(4).
+           05  hire-date               pic 9(8).
+           05  currency-code           pic X(3).
+           05  employee-status         pic X.
+               88  employee-active     value "A".
+               88  employee-terminated value "T".
+
+       working-storage section.
+       01  employee-full-name          pic X(40).
+       01  formatted-salary            pic $(2),$(3),$(3).9(2).
+       01  grand-total-salary          pic 9(9)V9(2) value 0.
+       01  formatted-grand-total       pic $(3),$(3),$(3).9(2).
+       01  file-status                 pic 9 value 0.
+           88  end-of-file             value 1 false 0.
+       01  file-status-code.
+           05  status-key-1            pic X.
+           05  status-key-2            pic X.
+
+       procedure division.
+           open input employee-data
+           perform check-file-status-code
+           perform print-report-heading
+
+           perform until end-of-file
+               read employee-data next record
+                   at end
+                       set end-of-file to true
+                   not at end
+                       perform print-employee-line
+               end-read
+           end-perform
+
+           perform print-report-total
+           close employee-data
+           goback
+           .
+
+       check-file-status-code section.
+           if file-status-code not equal "00"
+               display "Error code " file-status-code
+                       " opening employee-data."
+               goback
+           end-if
+           .
+
+       print-report-heading section.
+           display "===== Total Payroll Report ====="
+           display "Number  Name                          Salary"
+           .
+
+       print-employee-line section.
+           if employee-active
+               perform format-selected-employee-data
+               display employee-number "  " employee-full-name
+                       "  " formatted-salary
+               add employee-salary to grand-total-salary
+           end-if
+           .
+
+       format-selected-employee-data section.
+           initialize employee-full-name
+           string first-name delimited by space
+                  " " delimited by size
+                  last-name delimited by space
+                  into employee-full-name
+           end-string
+
+           initialize formatted-salary
+           move employee-salary to formatted-salary
+           .
+
+       print-report-total section.
+           move grand-total-salary to formatted-grand-total
+           display "===== Grand Total: " formatted-grand-total " ====="
+           .
