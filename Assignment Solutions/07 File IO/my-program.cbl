@@ -8,6 +8,11 @@
        
        working-storage section.
        copy record-function.
+       01  session-access-count        pic 9(5) value 0.
+       01  session-amend-count         pic 9(5) value 0.
+       01  session-insert-count        pic 9(5) value 0.
+       01  session-delete-count        pic 9(5) value 0.
+       01  session-browse-count        pic 9(5) value 0.
 
        procedure division.
            perform until exit-function
@@ -15,19 +20,52 @@
                evaluate true
                    when not valid-function
                         display "Invalid Function."
+                   when browse-function
+                       add 1 to session-browse-count
+                       call "employee-record-manager"
+                            using by reference record-function
+                       end-call
+                   when exit-function
+                       call "employee-record-manager"
+                            using by reference record-function
+                       end-call
                    when not exit-function
+                       perform count-session-function
                        perform prompt-for-employee-number
-                       call "employee-record-manager" 
+                       call "employee-record-manager"
                             using by reference record-function
                        end-call
                end-evaluate
            end-perform
-           
+
+           perform display-session-summary
            display "Exiting program..."
 
            stop run
            .
 
+       count-session-function section.
+           evaluate true
+               when access-function
+                   add 1 to session-access-count
+               when amend-function
+                   add 1 to session-amend-count
+               when insert-function
+                   add 1 to session-insert-count
+               when delete-function
+                   add 1 to session-delete-count
+           end-evaluate
+           .
+
+       display-session-summary section.
+           display "===== Session Summary ====="
+           display "Records accessed: " session-access-count
+           display "Records amended:  " session-amend-count
+           display "Records inserted: " session-insert-count
+           display "Records deleted:  " session-delete-count
+           display "Browse requests:  " session-browse-count
+           .
+
        prompt-for-function section.
            display "Would you like to:"
            display "- [1] Access a record" 
@@ -35,6 +73,7 @@
            display "- [3] Insert a record"
            display "- [4] Delete a record"
            display "- [5] Exit the program"
+           display "- [6] Browse all records"
            accept selected-function
            .
 
