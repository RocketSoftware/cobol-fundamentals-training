@@ -0,0 +1,107 @@
+       input-output section.
+           select amend-transactions
+               assign "amend-transactions.txt"
+               organization sequential
+               file status transaction-file-status.
+           select checkpoint-file
+               assign "mass-amend-checkpoint.dat"
+               organization sequential
+               file status checkpoint-file-status.
+
+       file section.
+       FD  amend-transactions.
+       01  amend-transaction-record.
+           05  txn-employee-number     pic 9(5).
+           05  txn-field-code          pic 9.
+           05  txn-new-value           pic X(20).
+
+       FD  checkpoint-file.
+       01  checkpoint-record.
+           05  checkpoint-records-done pic 9(7).
+
+       working-storage section.
+       copy record-function.
+       01  records-read                pic 9(7) value 0.
+       01  records-done                pic 9(7) value 0.
+       01  file-status                 pic 9 value 0.
+           88  end-of-file             value 1 false 0.
+       01  transaction-file-status.
+           05  tf-status-key-1         pic X.
+           05  tf-status-key-2         pic X.
+       01  checkpoint-file-status.
+           05  cp-status-key-1         pic X.
+           05  cp-status-key-2         pic X.
+
+       procedure division.
+           open input amend-transactions
+           perform check-file-status-code
+
+           perform read-checkpoint
+
+           set running-in-batch to true
+           set amend-function to true
+
+           perform until end-of-file
+               read amend-transactions
+                   at end
+                       set end-of-file to true
+                   not at end
+                       add 1 to records-read
+                       if records-read > records-done
+                           perform apply-amend-transaction
+                       end-if
+               end-read
+           end-perform
+
+           perform close-employee-data
+           close amend-transactions
+           goback
+           .
+
+       check-file-status-code section.
+           if tf-status-key-1 not equal "0"
+               display "Error code " transaction-file-status
+                       " opening amend-transactions.txt."
+               goback
+           end-if
+           .
+
+       read-checkpoint section.
+           open input checkpoint-file
+           if cp-status-key-1 = "0"
+               read checkpoint-file
+                   at end
+                       continue
+                   not at end
+                       move checkpoint-records-done to records-done
+               end-read
+               close checkpoint-file
+           else
+               display "No checkpoint found - starting from record 1."
+           end-if
+           .
+
+       apply-amend-transaction section.
+           move txn-employee-number to selected-employee-number
+           move txn-field-code to batch-amend-selection
+           move txn-new-value to batch-new-value
+           call "employee-record-manager"
+                using by reference record-function
+           end-call
+           add 1 to records-done
+           perform write-checkpoint
+           .
+
+       write-checkpoint section.
+           move records-done to checkpoint-records-done
+           open output checkpoint-file
+           write checkpoint-record
+           close checkpoint-file
+           .
+
+       close-employee-data section.
+           set exit-function to true
+           call "employee-record-manager"
+                using by reference record-function
+           end-call
+           .
