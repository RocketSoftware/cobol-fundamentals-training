@@ -0,0 +1,136 @@
+       input-output section.
+           select calculation-tape
+               assign "calculation-tape.dat"
+               organization sequential
+               file status tape-file-status.
+
+       file section.
+       FD  calculation-tape.
+       01  calculation-tape-record.
+           05  tape-function           pic X.
+           05  tape-first-number       pic S9(3)V9(2).
+           05  tape-second-number      pic S9(3)V9(2).
+           05  tape-result             pic S9(5)V9(2).
+           05  tape-timestamp          pic X(21).
+
+       working-storage section.
+       01  tape-file-status.
+           05  tape-status-key-1       pic X.
+           05  tape-status-key-2       pic X.
+       01  calculation-result          pic S9(5)V9(2).
+       01  raw-result                  pic S9(5)V9(4).
+
+       linkage section.
+       copy user-inputs.
+       copy calculator-results.
+
+       procedure division using by reference calculator-results
+                                by value user-inputs.
+           evaluate true
+               when addition-function
+                   perform calculate-addition
+               when subtraction-function
+                   perform calculate-subtraction
+               when multiplication-function
+                   perform calculate-multiplication
+               when division-function
+                   perform calculate-division
+               when percentage-function
+                   perform calculate-percentage
+               when exponent-function
+                   perform calculate-exponent
+           end-evaluate
+           goback
+           .
+
+       calculate-addition section.
+           compute raw-result = first-number + second-number
+               on size error
+                   display "Error during addition."
+           end-compute
+           perform compute-rounded-result
+           move calculation-result to addition-result
+           perform write-tape-entry
+           .
+
+       calculate-subtraction section.
+           compute raw-result = second-number - first-number
+               on size error
+                   display "Error during subtraction."
+           end-compute
+           perform compute-rounded-result
+           move calculation-result to subtraction-result
+           perform write-tape-entry
+           .
+
+       calculate-multiplication section.
+           compute raw-result = first-number * second-number
+               on size error
+                   display "Error during multiplication."
+           end-compute
+           perform compute-rounded-result
+           move calculation-result to multiplication-result
+           perform write-tape-entry
+           .
+
+       calculate-division section.
+           if second-number = zero
+               display "Cannot divide " first-number " by zero."
+           else
+               compute raw-result = first-number / second-number
+                   on size error
+                       display "Error during division."
+               end-compute
+               perform compute-rounded-result
+               move calculation-result to division-result
+               perform write-tape-entry
+           end-if
+           .
+
+       calculate-percentage section.
+           compute raw-result = first-number * second-number / 100
+               on size error
+                   display "Error during percentage calculation."
+           end-compute
+           perform compute-rounded-result
+           move calculation-result to percentage-result
+           perform write-tape-entry
+           .
+
+       calculate-exponent section.
+           compute raw-result = first-number ** second-number
+               on size error
+                   display "Error during exponent calculation."
+           end-compute
+           perform compute-rounded-result
+           move calculation-result to exponent-result
+           perform write-tape-entry
+           .
+
+       compute-rounded-result section.
+           evaluate true
+               when round-truncate
+                   compute calculation-result rounded mode is
+                           truncation = raw-result
+               when round-away-from-zero
+                   compute calculation-result rounded mode is
+                           away-from-zero = raw-result
+               when round-nearest-even
+                   compute calculation-result rounded mode is
+                           nearest-even = raw-result
+               when other
+                   compute calculation-result rounded mode is
+                           nearest-away-from-zero = raw-result
+           end-evaluate
+           .
+
+       write-tape-entry section.
+           move arithmetic-function to tape-function
+           move first-number to tape-first-number
+           move second-number to tape-second-number
+           move calculation-result to tape-result
+           move function current-date to tape-timestamp
+           open extend calculation-tape
+           write calculation-tape-record
+           close calculation-tape
+           .
\ No newline at end of file
