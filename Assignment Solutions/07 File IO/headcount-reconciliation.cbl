@@ -0,0 +1,140 @@
+       input-output section.
+           select employee-data
+               assign "employee-data.dat"
+               organization indexed
+               access sequential
+               record key employee-number
+               file status file-status-code.
+           select department-roster
+               assign "department-roster.dat"
+               organization sequential
+               file status roster-file-status.
+
+       file section.
+       FD  employee-data.
+       01  selected-employee.
+           05  employee-number         pic 9(5).
+           05  employee-name.
+               10  first-name          pic X(20).
+               10  last-name           pic X(20).
+           05  employee-salary         pic 9(7)V9(2).
+           05  department-code         pic X(4).
+           05  hire-date               pic 9(8).
+           05  currency-code           pic X(3).
+           05  employee-status         pic X.
+               88  employee-active     value "A".
+               88  employee-terminated value "T".
+
+       FD  department-roster.
+       01  roster-record.
+           05  roster-department-code  pic X(4).
+           05  roster-expected-count   pic 9(5).
+
+       working-storage section.
+       01  department-counts.
+           05  department-count-entry  occurs 20
+                                        indexed by dept-index.
+               10  count-department-code   pic X(4).
+               10  count-actual-headcount  pic 9(5) value 0.
+       01  department-count-total      pic 9(3) value 0.
+       01  lookup-department-code      pic X(4).
+       01  department-found-flag       pic X value "N".
+           88  department-found        value "Y".
+       01  file-status                 pic 9 value 0.
+           88  end-of-file             value 1 false 0.
+       01  roster-status                pic 9 value 0.
+           88  end-of-roster           value 1 false 0.
+       01  file-status-code.
+           05  status-key-1            pic X.
+           05  status-key-2            pic X.
+       01  roster-file-status.
+           05  roster-status-key-1     pic X.
+           05  roster-status-key-2     pic X.
+
+       procedure division.
+           open input employee-data
+           perform check-file-status-code
+
+           perform until end-of-file
+               read employee-data next record
+                   at end
+                       set end-of-file to true
+                   not at end
+                       perform tally-department
+               end-read
+           end-perform
+           close employee-data
+
+           open input department-roster
+           if roster-status-key-1 = "0"
+               display "===== Headcount Reconciliation ====="
+               perform until end-of-roster
+                   read department-roster
+                       at end
+                           set end-of-roster to true
+                       not at end
+                           perform reconcile-department
+                   end-read
+               end-perform
+               close department-roster
+           else
+               display "No department roster found - "
+                       "skipping reconciliation."
+           end-if
+           goback
+           .
+
+       check-file-status-code section.
+           if file-status-code not equal "00"
+               display "Error code " file-status-code
+                       " opening employee-data."
+               goback
+           end-if
+           .
+
+       find-department-entry section.
+           move "N" to department-found-flag
+           perform varying dept-index from 1 by 1
+                   until dept-index > department-count-total
+                       or department-found
+               if count-department-code(dept-index)
+                       = lookup-department-code
+                   move "Y" to department-found-flag
+               end-if
+           end-perform
+           .
+
+       tally-department section.
+           if employee-active
+               move department-code to lookup-department-code
+               perform find-department-entry
+               if not department-found
+                   add 1 to department-count-total
+                   move lookup-department-code
+                        to count-department-code(dept-index)
+               end-if
+               add 1 to count-actual-headcount(dept-index)
+           end-if
+           .
+
+       reconcile-department section.
+           move roster-department-code to lookup-department-code
+           perform find-department-entry
+           if department-found
+               if count-actual-headcount(dept-index)
+                       = roster-expected-count
+                   display roster-department-code ": OK ("
+                           count-actual-headcount(dept-index)
+                           " employees)"
+               else
+                   display roster-department-code
+                           ": MISMATCH - roster expects "
+                           roster-expected-count ", actual "
+                           count-actual-headcount(dept-index)
+               end-if
+           else
+               display roster-department-code
+                       ": MISMATCH - no employees on file, "
+                       "roster expects " roster-expected-count
+           end-if
+           .
