@@ -2,39 +2,133 @@
            select employee-data
                assign "employee-data.dat"
                organization indexed
-               access random
+               access dynamic
                record key employee-number
                file status file-status-code.
+           select audit-log
+               assign "employee-audit.dat"
+               organization sequential
+               file status audit-file-status-code.
+           select salary-history
+               assign "salary-history.dat"
+               organization sequential
+               file status salary-history-status.
+           select payroll-extract
+               assign "payroll-extract.dat"
+               organization sequential
+               file status payroll-extract-status.
 
        file section.
        FD  employee-data.
        01  selected-employee.
-           05  employee-number         pic 9(2).
+           05  employee-number         pic 9(5).
            05  employee-name.
                10  first-name          pic X(20).
                10  last-name           pic X(20).
            05  employee-salary         pic 9(7)V9(2).
-       
+           05  employee-salary-alpha   redefines employee-salary
+                                             pic X(9).
+           05  department-code         pic X(4).
+           05  hire-date               pic 9(8).
+           05  currency-code           pic X(3).
+           05  employee-status         pic X.
+               88  employee-active     value "A".
+               88  employee-terminated value "T".
+
+       FD  audit-log.
+       01  audit-log-record.
+           05  audit-employee-number   pic 9(5).
+           05  audit-field-changed     pic X(15).
+           05  audit-old-value         pic X(20).
+           05  audit-new-value         pic X(20).
+           05  audit-timestamp         pic X(21).
+
+       FD  salary-history.
+       01  salary-history-record.
+           05  history-employee-number pic 9(5).
+           05  history-old-salary      pic 9(7)V9(2).
+           05  history-new-salary      pic 9(7)V9(2).
+           05  history-timestamp       pic X(21).
+
+       FD  payroll-extract.
+       01  payroll-extract-record.
+           05  extract-employee-number pic 9(5).
+           05  extract-first-name      pic X(20).
+           05  extract-last-name       pic X(20).
+           05  extract-salary          pic 9(7)V9(2).
+           05  extract-department-code pic X(4).
+           05  extract-change-type     pic X(10).
+           05  extract-timestamp       pic X(21).
+
        working-storage section.
        01  employee-full-name          pic X(40).
-       01  formatted-salary            pic $(2),$(3),$(3).9(2).
+       01  formatted-salary-usd        pic $(2),$(3),$(3).9(2).
+       01  formatted-salary-generic    pic Z(2),ZZZ,ZZ9.99.
        01  amend-record-selection      pic 9 value 0.
            88  amend-first-name        value 1.
            88  amend-last-name         value 2.
            88  amend-salary            value 3.
            88  amend-exit              value 4.
-           88  valid-amend-selection   values 1 thru 4.
+           88  amend-department        value 5.
+           88  amend-hire-date         value 6.
+           88  amend-currency          value 7.
+           88  valid-amend-selection   values 1 thru 7.
        01  file-status                 pic 9 value 0.
            88  end-of-file             value 1 false 0.
+       01  delete-confirmation         pic X value "N".
+           88  delete-confirmed        value "Y" "y".
+       01  browse-status               pic 9 value 0.
+           88  end-of-browse           value 1 false 0.
+       01  entry-was-blank             pic X value "N".
+           88  field-entry-blank       value "Y".
+       01  minimum-salary               pic 9(7)V9(2) value 15000.00.
+       01  maximum-salary               pic 9(7)V9(2) value 500000.00.
        01  file-status-code.
            05  status-key-1            pic X.
            05  status-key-2            pic X.
+       01  audit-file-status-code.
+           05  audit-status-key-1      pic X.
+           05  audit-status-key-2      pic X.
+       01  salary-history-status.
+           05  history-status-key-1    pic X.
+           05  history-status-key-2    pic X.
+       01  payroll-extract-status.
+           05  extract-status-key-1    pic X.
+           05  extract-status-key-2    pic X.
+       01  files-are-open              pic X value "N".
+           88  employee-files-open     value "Y" false "N".
+       01  duplicate-name-flag         pic X value "N".
+           88  name-is-duplicate       value "Y".
+       01  saved-employee-number       pic 9(5).
+       01  candidate-first-name        pic X(20).
+       01  candidate-last-name         pic X(20).
+       01  audit-salary-edit           pic 9(7).9(2).
+       01  salary-entry-mode           pic X value "D".
+           88  raise-by-percentage     value "P" "p".
+       01  salary-prompt-mode          pic X value "I".
+           88  amending-existing-salary value "A".
+           88  inserting-new-salary    value "I".
+       01  salary-scale                pic S9(3)V9(2).
+       01  raise-scaled                pic S9(3)V9(2).
+       01  raise-amount                pic S9(7)V9(2).
+       01  salary-raw-entry            pic X(10).
+       01  salary-is-numeric-flag      pic X.
+           88  salary-entry-is-numeric value "Y".
+       copy user-inputs.
+       copy calculator-results.
 
        linkage section.
        copy record-function.
 
        procedure division using by reference record-function.
-           open i-o employee-data
+           if not employee-files-open
+               open i-o employee-data
+               perform check-file-status-code
+               open extend audit-log
+               open extend salary-history
+               open extend payroll-extract
+               set employee-files-open to true
+           end-if
            move selected-employee-number to employee-number
            evaluate true
                when access-function
@@ -45,11 +139,26 @@
                    perform insert-record
                when delete-function
                    perform delete-record
+               when browse-function
+                   perform browse-record
+               when exit-function
+                   close employee-data
+                   close audit-log
+                   close salary-history
+                   close payroll-extract
+                   set employee-files-open to false
            end-evaluate
-           close employee-data
            goback
            .
 
+       check-file-status-code section.
+           if file-status-code not equal "00"
+               display "Error code " file-status-code
+                       " opening employee-data."
+               goback
+           end-if
+           .
+
        access-record section.
            read employee-data
                invalid key
@@ -61,92 +170,442 @@
 
        amend-record section.
        initialize amend-record-selection
-           perform until amend-exit
-               perform prompt-for-amend-function
-               evaluate true
-                   when not valid-amend-selection
-                       display "Invalid Function."
-                   when amend-first-name
+           read employee-data
+               invalid key
+                   display "Record not found " employee-number
+               not invalid key
+                   if running-in-batch
+                       perform apply-one-amendment
+                   else
+                       perform until amend-exit
+                           perform apply-one-amendment
+                       end-perform
+                   end-if
+           end-read
+           .
+
+       apply-one-amendment section.
+           perform prompt-for-amend-function
+           move "N" to entry-was-blank
+           evaluate true
+               when not valid-amend-selection
+                   display "Invalid Function."
+               when amend-first-name
+                   move "FIRST-NAME" to audit-field-changed
+                   move first-name to audit-old-value
+                   if running-in-batch
+                       move batch-new-value to first-name
+                       if batch-value-blank
+                           set field-entry-blank to true
+                       end-if
+                   else
                        perform prompt-for-first-name
-                   when amend-last-name
+                   end-if
+                   if field-entry-blank
+                       move audit-old-value to first-name
+                   end-if
+                   move first-name to audit-new-value
+               when amend-last-name
+                   move "LAST-NAME" to audit-field-changed
+                   move last-name to audit-old-value
+                   if running-in-batch
+                       move batch-new-value to last-name
+                       if batch-value-blank
+                           set field-entry-blank to true
+                       end-if
+                   else
                        perform prompt-for-last-name
-                   when amend-salary
+                   end-if
+                   if field-entry-blank
+                       move audit-old-value to last-name
+                   end-if
+                   move last-name to audit-new-value
+               when amend-salary
+                   move "SALARY" to audit-field-changed
+                   move employee-salary to audit-salary-edit
+                   move audit-salary-edit to audit-old-value
+                   move employee-salary to history-old-salary
+                   if running-in-batch
+                       call "verify-numeric-variable"
+                               using by reference batch-new-value
+                                     by reference salary-is-numeric-flag
+                       if not salary-entry-is-numeric
+                           display "Salary must be numeric - "
+                                   "amendment skipped for employee "
+                                   employee-number "."
+                           set field-entry-blank to true
+                       else
+                           compute employee-salary = function numval(
+                               function trim(batch-new-value))
+                           perform validate-salary-range
+                       end-if
+                   else
+                       set amending-existing-salary to true
                        perform prompt-for-salary
-               end-evaluate
-
-               if valid-amend-selection and not amend-exit
-                   rewrite selected-employee
-                       invalid key 
-                           display "Failure to amend record " 
-                                    employee-number
-                       not invalid key
-                           display "Record " employee-number
-                                   " successfully amended."
-                           end-display
-                           perform display-selected-employee
-                   end-rewrite
-               end-if
-           end-perform
+                   end-if
+                   if field-entry-blank
+                       compute employee-salary = function numval(
+                           function trim(audit-old-value))
+                   end-if
+                   move employee-salary to audit-salary-edit
+                   move audit-salary-edit to audit-new-value
+               when amend-department
+                   move "DEPARTMENT" to audit-field-changed
+                   move department-code to audit-old-value
+                   perform prompt-for-department
+                   if field-entry-blank
+                       move audit-old-value to department-code
+                   end-if
+                   move department-code to audit-new-value
+               when amend-hire-date
+                   move "HIRE-DATE" to audit-field-changed
+                   move hire-date to audit-old-value
+                   perform prompt-for-hire-date
+                   if field-entry-blank
+                       move audit-old-value to hire-date
+                   end-if
+                   move hire-date to audit-new-value
+               when amend-currency
+                   move "CURRENCY" to audit-field-changed
+                   move currency-code to audit-old-value
+                   perform prompt-for-currency-code
+                   if field-entry-blank
+                       move audit-old-value to currency-code
+                   end-if
+                   move currency-code to audit-new-value
+           end-evaluate
+
+           if field-entry-blank
+               display "No value entered - amend cancelled."
+           end-if
+
+           if valid-amend-selection and not amend-exit
+                   and not field-entry-blank
+               rewrite selected-employee
+                   invalid key
+                       display "Failure to amend record "
+                                employee-number
+                   not invalid key
+                       display "Record " employee-number
+                               " successfully amended."
+                       end-display
+                       display audit-field-changed ": "
+                               audit-old-value " -> "
+                               audit-new-value
+                       end-display
+                       perform write-audit-record
+                       if amend-salary
+                           perform write-salary-history
+                       end-if
+                       move "AMEND" to extract-change-type
+                       perform write-payroll-extract
+                       perform display-selected-employee
+               end-rewrite
+           end-if
            .
 
        prompt-for-amend-function section.
-           display "What field do you wish to amend?"
-           display "- [1] First Name"
-           display "- [2] Last Name"
-           display "- [3] Salary"
-           display "- [4] Exit Amend"
-           accept amend-record-selection
+           if running-in-batch
+               move batch-amend-selection to amend-record-selection
+           else
+               display "What field do you wish to amend?"
+               display "- [1] First Name"
+               display "- [2] Last Name"
+               display "- [3] Salary"
+               display "- [4] Exit Amend"
+               display "- [5] Department"
+               display "- [6] Hire Date"
+               display "- [7] Currency Code"
+               accept amend-record-selection
+           end-if
            .
 
        insert-record section.
-           perform prompt-for-first-name
-           perform prompt-for-last-name
-           perform prompt-for-salary
+           move "N" to entry-was-blank
+           set employee-active to true
+           if running-in-batch
+               move batch-first-name to first-name
+               move batch-last-name to last-name
+               move batch-salary to employee-salary
+               perform validate-salary-range
+           else
+               perform prompt-for-first-name
+               perform prompt-for-last-name
+               set inserting-new-salary to true
+               perform prompt-for-salary
+               perform prompt-for-department
+               perform prompt-for-hire-date
+               perform prompt-for-currency-code
+           end-if
+
+           if field-entry-blank
+               display "Invalid salary - insert cancelled."
+           else
+               perform check-duplicate-name
+               if name-is-duplicate
+                   display "Employee " first-name " " last-name
+                           " already on file - insert cancelled."
+               else
+                   perform write-new-employee
+               end-if
+           end-if
+           .
+
+       check-duplicate-name section.
+           move "N" to duplicate-name-flag
+           move employee-number to saved-employee-number
+           move first-name to candidate-first-name
+           move last-name to candidate-last-name
+           set end-of-browse to false
+           move low-values to employee-number
+           start employee-data key is greater than employee-number
+               invalid key
+                   set end-of-browse to true
+           end-start
+
+           perform until end-of-browse or name-is-duplicate
+               read employee-data next record
+                   at end
+                       set end-of-browse to true
+                   not at end
+                       if first-name = candidate-first-name
+                               and last-name = candidate-last-name
+                           move "Y" to duplicate-name-flag
+                       end-if
+               end-read
+           end-perform
+
+           move saved-employee-number to employee-number
+           .
+
+       write-new-employee section.
            write selected-employee
                invalid key
-                   display "Failure to insert record " employee-number
+                   if status-key-1 = "2" and status-key-2 = "2"
+                       display "Employee " employee-number
+                               " already exists"
+                   else
+                       display "Failure to insert record "
+                               employee-number
+                   end-if
                not invalid key
                    display "Record " employee-number " successfully " &
                            "inserted."
                    end-display
+                   move "NEW-RECORD" to audit-field-changed
+                   move spaces to audit-old-value
+                   move first-name to audit-new-value
+                   perform write-audit-record
+                   move "INSERT" to extract-change-type
+                   perform write-payroll-extract
                    perform display-selected-employee
            end-write
            .
 
        delete-record section.
-           delete employee-data
+           read employee-data
                invalid key
-                   display "Failure to delete " employee-number
+                   display "Record not found " employee-number
                not invalid key
-                   display "Record " employee-number " successfully " &
-                           "deleted."
-                   end-display
-           end-delete
+                   display "Delete employee " employee-number
+                           " - are you sure? (Y/N)"
+                   move "N" to delete-confirmation
+                   accept delete-confirmation
+                   if delete-confirmed
+                       set employee-terminated to true
+                       rewrite selected-employee
+                           invalid key
+                               display "Failure to delete "
+                                       employee-number
+                           not invalid key
+                               display "Record " employee-number
+                                       " successfully marked as "
+                                       "terminated."
+                               end-display
+                               move "DELETED-RECORD"
+                                   to audit-field-changed
+                               move first-name to audit-old-value
+                               move spaces to audit-new-value
+                               perform write-audit-record
+                               move "DELETE" to extract-change-type
+                               perform write-payroll-extract
+                       end-rewrite
+                   else
+                       display "Delete cancelled."
+                   end-if
+           end-read
+           .
+
+       browse-record section.
+           set end-of-browse to false
+           move low-values to employee-number
+           start employee-data key is greater than employee-number
+               invalid key
+                   display "No records on file."
+                   set end-of-browse to true
+           end-start
+
+           perform until end-of-browse
+               read employee-data next record
+                   at end
+                       set end-of-browse to true
+                   not at end
+                       perform display-selected-employee
+               end-read
+           end-perform
+           .
+
+       write-audit-record section.
+           move employee-number to audit-employee-number
+           move function current-date to audit-timestamp
+           write audit-log-record
+           .
+
+       write-salary-history section.
+           move employee-number to history-employee-number
+           move employee-salary to history-new-salary
+           move function current-date to history-timestamp
+           write salary-history-record
+           .
+
+       write-payroll-extract section.
+           move employee-number to extract-employee-number
+           move first-name to extract-first-name
+           move last-name to extract-last-name
+           move employee-salary to extract-salary
+           move department-code to extract-department-code
+           move function current-date to extract-timestamp
+           write payroll-extract-record
            .
 
        prompt-for-first-name section.
            display "Please enter first name:"
            initialize selected-employee::employee-name::first-name
            accept selected-employee::employee-name::first-name
+           if first-name = spaces
+               set field-entry-blank to true
+           end-if
            .
 
        prompt-for-last-name section.
            display "Please enter last name name:"
            initialize selected-employee::employee-name::last-name
            accept selected-employee::employee-name::last-name
+           if last-name = spaces
+               set field-entry-blank to true
+           end-if
            .
 
        prompt-for-salary section.
-           display "Please enter salary:"
-           initialize selected-employee::employee-salary
-           accept selected-employee::employee-salary
+           move "D" to salary-entry-mode
+           if amending-existing-salary
+               display "Enter salary directly, or apply a percentage "
+                       "raise? [D/P]"
+               accept salary-entry-mode
+           end-if
+           if raise-by-percentage
+               perform prompt-for-percentage-raise
+           else
+               display "Please enter salary:"
+               initialize selected-employee::employee-salary
+               move spaces to salary-raw-entry
+               accept salary-raw-entry
+               if salary-raw-entry = spaces
+                   set field-entry-blank to true
+               else
+                   call "verify-numeric-variable"
+                           using by reference salary-raw-entry
+                                 by reference salary-is-numeric-flag
+                   if not salary-entry-is-numeric
+                       display "Salary must be numeric - "
+                               "value unchanged."
+                       set field-entry-blank to true
+                   else
+                       compute selected-employee::employee-salary =
+                           function numval(function trim
+                               (salary-raw-entry))
+                   end-if
+               end-if
+           end-if
+           perform validate-salary-range
+           .
+
+       prompt-for-percentage-raise section.
+           display "Enter raise percentage (e.g. 4 for 4%):"
+           move zero to first-number
+           accept first-number
+           if first-number = zero
+               set field-entry-blank to true
+           else
+               compute salary-scale = employee-salary / 1000
+               move salary-scale to second-number
+               set percentage-function to true
+               move "N" to rounding-mode
+               call "calculator" using by reference calculator-results
+                                       by value user-inputs
+               end-call
+               move percentage-result to raise-scaled
+               compute raise-amount = raise-scaled * 1000
+               add raise-amount to employee-salary
+           end-if
+           .
+
+       validate-salary-range section.
+           if not field-entry-blank
+                   and (employee-salary < minimum-salary
+                   or employee-salary > maximum-salary)
+               display "Salary must be between " minimum-salary
+                       " and " maximum-salary "."
+               set field-entry-blank to true
+           end-if
+           .
+
+       prompt-for-department section.
+           display "Please enter department code:"
+           initialize selected-employee::department-code
+           accept selected-employee::department-code
+           if department-code = spaces
+               set field-entry-blank to true
+           end-if
+           .
+
+       prompt-for-hire-date section.
+           display "Please enter hire date (yyyymmdd):"
+           initialize selected-employee::hire-date
+           accept selected-employee::hire-date
+           if hire-date = 0
+               set field-entry-blank to true
+           end-if
+           .
+
+       prompt-for-currency-code section.
+           display "Please enter currency code:"
+           initialize selected-employee::currency-code
+           accept selected-employee::currency-code
+           if currency-code = spaces
+               set field-entry-blank to true
+           end-if
            .
 
        display-selected-employee section.
            perform format-selected-employee-data
            display "Employee Number: " selected-employee-number
            display "Employee Name: " employee-full-name
-           display "Employee Salary: " formatted-salary
+           evaluate currency-code
+               when "USD"
+                   display "Employee Salary: " formatted-salary-usd
+                           " " currency-code
+               when other
+                   display "Employee Salary: " formatted-salary-generic
+                           " " currency-code
+           end-evaluate
+           display "Department: " department-code
+           display "Hire Date: " hire-date
+           if employee-terminated
+               display "Status: Terminated"
+           else
+               display "Status: Active"
+           end-if
            .
 
        format-selected-employee-data section.
@@ -157,6 +616,13 @@
                   into employee-full-name
            end-string
 
-           initialize formatted-salary
-           move selected-employee::employee-salary to formatted-salary
+           initialize formatted-salary-usd formatted-salary-generic
+           evaluate selected-employee::currency-code
+               when "USD"
+                   move selected-employee::employee-salary
+                       to formatted-salary-usd
+               when other
+                   move selected-employee::employee-salary
+                       to formatted-salary-generic
+           end-evaluate
            .
\ No newline at end of file
