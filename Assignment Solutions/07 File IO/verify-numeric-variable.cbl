@@ -0,0 +1,15 @@
+       linkage section.
+       01  value-to-check              pic X any length.
+       01  value-is-numeric-flag       pic X.
+           88  value-is-numeric        value "Y".
+           88  value-is-not-numeric    value "N".
+
+       procedure division using by reference value-to-check
+                                by reference value-is-numeric-flag.
+           if function test-numval(function trim(value-to-check)) = 0
+               set value-is-numeric to true
+           else
+               set value-is-not-numeric to true
+           end-if
+           goback
+           .
