@@ -0,0 +1,114 @@
+       input-output section.
+           select new-hire-file
+               assign "new-hire-data.txt"
+               organization sequential
+               file status new-hire-file-status.
+           select checkpoint-file
+               assign "new-hire-checkpoint.dat"
+               organization sequential
+               file status checkpoint-file-status.
+
+       file section.
+       FD  new-hire-file.
+       01  new-hire-record.
+           05  new-hire-first-name     pic X(20).
+           05  new-hire-last-name      pic X(20).
+           05  new-hire-salary         pic 9(7)V9(2).
+
+       FD  checkpoint-file.
+       01  checkpoint-record.
+           05  checkpoint-records-done pic 9(7).
+           05  checkpoint-next-number  pic 9(5).
+
+       working-storage section.
+       copy record-function.
+       01  next-employee-number        pic 9(5) value 1.
+       01  records-read                pic 9(7) value 0.
+       01  records-done                pic 9(7) value 0.
+       01  file-status                 pic 9 value 0.
+           88  end-of-file             value 1 false 0.
+       01  new-hire-file-status.
+           05  nh-status-key-1         pic X.
+           05  nh-status-key-2         pic X.
+       01  checkpoint-file-status.
+           05  cp-status-key-1         pic X.
+           05  cp-status-key-2         pic X.
+
+       procedure division.
+           open input new-hire-file
+           perform check-file-status-code
+
+           perform read-checkpoint
+
+           set running-in-batch to true
+           set insert-function to true
+
+           perform until end-of-file
+               read new-hire-file
+                   at end
+                       set end-of-file to true
+                   not at end
+                       add 1 to records-read
+                       if records-read > records-done
+                           perform load-new-hire
+                       end-if
+               end-read
+           end-perform
+
+           perform close-employee-data
+           close new-hire-file
+           goback
+           .
+
+       check-file-status-code section.
+           if nh-status-key-1 not equal "0"
+               display "Error code " new-hire-file-status
+                       " opening new-hire-data.txt."
+               goback
+           end-if
+           .
+
+       read-checkpoint section.
+           open input checkpoint-file
+           if cp-status-key-1 = "0"
+               read checkpoint-file
+                   at end
+                       continue
+                   not at end
+                       move checkpoint-records-done to records-done
+                       move checkpoint-next-number
+                            to next-employee-number
+               end-read
+               close checkpoint-file
+           else
+               display "No checkpoint found - starting from record 1."
+           end-if
+           .
+
+       load-new-hire section.
+           move new-hire-first-name to batch-first-name
+           move new-hire-last-name to batch-last-name
+           move new-hire-salary to batch-salary
+           move next-employee-number to selected-employee-number
+           call "employee-record-manager"
+                using by reference record-function
+           end-call
+           add 1 to next-employee-number
+           add 1 to records-done
+           perform write-checkpoint
+           .
+
+       write-checkpoint section.
+           move records-done to checkpoint-records-done
+           move next-employee-number to checkpoint-next-number
+           open output checkpoint-file
+           write checkpoint-record
+           close checkpoint-file
+           .
+
+       close-employee-data section.
+           set exit-function to true
+           call "employee-record-manager"
+                using by reference record-function
+           end-call
+           .
