@@ -1,9 +1,19 @@
        01  record-function.
-           05  selected-employee-number    pic 9(2).
+           05  selected-employee-number    pic 9(5).
            05  selected-function           pic 9 value 0.
                88  access-function         value 1.
                88  amend-function          value 2.
                88  insert-function         value 3.
                88  delete-function         value 4.
                88  exit-function           value 5.
-               88  valid-function          values 1 thru 5.
\ No newline at end of file
+               88  browse-function         value 6.
+               88  valid-function          values 1 thru 6.
+           05  batch-mode                  pic X value "N".
+               88  running-in-batch        value "Y".
+           05  batch-new-hire.
+               10  batch-first-name        pic X(20).
+               10  batch-last-name         pic X(20).
+               10  batch-salary            pic 9(7)V9(2).
+           05  batch-amend-selection       pic 9.
+           05  batch-new-value             pic X(20).
+               88  batch-value-blank       value spaces.
