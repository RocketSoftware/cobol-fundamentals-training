@@ -0,0 +1,132 @@
+       input-output section.
+           select transaction-file
+               assign "calculator-transactions.txt"
+               organization sequential
+               file status transaction-file-status.
+
+       file section.
+       FD  transaction-file.
+       01  transaction-record.
+           05  transaction-first-number    pic S9(3)V9(2).
+           05  transaction-second-number   pic S9(3)V9(2).
+           05  transaction-function        pic X.
+           05  transaction-rounding-mode   pic X.
+
+       working-storage section.
+       copy user-inputs.
+       copy calculator-results.
+       01  formatted-result             pic +9(5).9(2).
+       01  file-status                  pic 9 value 0.
+           88  end-of-file              value 1 false 0.
+       01  transaction-file-status.
+           05  tx-status-key-1          pic X.
+           05  tx-status-key-2          pic X.
+       01  transactions-read            pic 9(7) value 0.
+       01  transactions-processed       pic 9(7) value 0.
+       01  transactions-rejected        pic 9(7) value 0.
+
+       procedure division.
+           open input transaction-file
+           perform check-file-status-code
+
+           perform until end-of-file
+               read transaction-file
+                   at end
+                       set end-of-file to true
+                   not at end
+                       add 1 to transactions-read
+                       perform process-transaction
+               end-read
+           end-perform
+
+           close transaction-file
+           perform display-batch-summary
+           goback
+           .
+
+       check-file-status-code section.
+           if tx-status-key-1 not equal "0"
+               display "Error code " transaction-file-status
+                       " opening calculator-transactions.txt."
+               goback
+           end-if
+           .
+
+       process-transaction section.
+           move transaction-first-number to first-number
+           move transaction-second-number to second-number
+           move transaction-function to arithmetic-function
+           move transaction-rounding-mode to rounding-mode
+           if not valid-rounding-mode
+               set round-nearest to true
+           end-if
+           if valid-function
+               perform get-calculator-results
+               perform display-calculator-results
+               add 1 to transactions-processed
+           else
+               display "Invalid function '" transaction-function
+                       "' on transaction " transactions-read
+                       " - skipped."
+               add 1 to transactions-rejected
+           end-if
+           .
+
+       get-calculator-results section.
+           call "calculator" using by reference calculator-results
+                                   by value user-inputs
+           .
+
+       display-calculator-results section.
+           evaluate true
+               when addition-function
+                   perform display-addition-result
+               when subtraction-function
+                   perform display-subtraction-result
+               when multiplication-function
+                   perform display-multiplication-result
+               when division-function
+                   perform display-division-result
+               when percentage-function
+                   perform display-percentage-result
+               when exponent-function
+                   perform display-exponent-result
+           end-evaluate
+           .
+
+       display-addition-result section.
+           move addition-result to formatted-result
+           display "Result of Addition: " formatted-result
+           .
+
+       display-subtraction-result section.
+           move subtraction-result to formatted-result
+           display "Result of Subtraction: " formatted-result
+           .
+
+       display-multiplication-result section.
+           move multiplication-result to formatted-result
+           display "Result of Multiplication: " formatted-result
+           .
+
+       display-division-result section.
+           move division-result to formatted-result
+           display "Result of Division: " formatted-result
+           .
+
+       display-percentage-result section.
+           move percentage-result to formatted-result
+           display "Result of Percentage: " formatted-result
+           .
+
+       display-exponent-result section.
+           move exponent-result to formatted-result
+           display "Result of Exponent: " formatted-result
+           .
+
+       display-batch-summary section.
+           display "===== Calculator Batch Summary ====="
+           display "Transactions read:      " transactions-read
+           display "Transactions processed: " transactions-processed
+           display "Transactions rejected:  " transactions-rejected
+           .
