@@ -7,12 +7,22 @@
       * The information contained herein is subject to change without notice.        
        
        01  user-inputs.
-           05  first-number                binary-char.
-           05  second-number               binary-char.
+           05  first-number                pic S9(3)V9(2).
+           05  second-number               pic S9(3)V9(2).
            05  arithmetic-function         pic X.
                88  addition-function       value "A" "a".
                88  subtraction-function    value "S" "s".
                88  multiplication-function value "M" "m".
                88  division-function       value "D" "d".
+               88  percentage-function     value "P" "p".
+               88  exponent-function       value "E" "e".
                88  valid-function          value "A" "a" "S" "s"
-                                                 "M" "m" "D" "d".
+                                                 "M" "m" "D" "d"
+                                                 "P" "p" "E" "e".
+           05  rounding-mode               pic X value "N".
+               88  round-nearest           value "N" "n".
+               88  round-truncate          value "T" "t".
+               88  round-away-from-zero    value "A" "a".
+               88  round-nearest-even      value "E" "e".
+               88  valid-rounding-mode     value "N" "n" "T" "t"
+                                                 "A" "a" "E" "e".
