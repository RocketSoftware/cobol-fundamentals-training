@@ -6,6 +6,14 @@
       * Open Text shall not be liable for technical or editorial errors or omissions contained herein. 
       * The information contained herein is subject to change without notice.        
        
+       working-storage section.
+       01  keep-first-number-response  pic X.
+           88  keep-first-number       value "Y" "y".
+       01  number-raw-entry            pic X(7).
+       01  number-entry                pic S9(3)V9(2).
+       01  number-is-numeric-flag      pic X.
+           88  number-entry-is-numeric value "Y".
+
        linkage section.
        copy user-inputs.
 
@@ -13,18 +21,46 @@
            perform prompt-for-first-number
            perform prompt-for-second-number
            perform prompt-for-function
-           
+           perform prompt-for-rounding-mode
+
            goback
            .
 
        prompt-for-first-number section.
-           display "Enter your first number:"
-           accept first-number
+           display "Keep previous first number (" first-number
+                   ")? [Y/N]"
+           accept keep-first-number-response
+           if not keep-first-number
+               display "Enter your first number:"
+               perform accept-numeric-entry
+               if number-entry-is-numeric
+                   move number-entry to first-number
+               else
+                   display "Invalid number - first number unchanged."
+               end-if
+           end-if
            .
 
        prompt-for-second-number section.
            display "Enter your second number:"
-           accept second-number
+           perform accept-numeric-entry
+           if number-entry-is-numeric
+               move number-entry to second-number
+           else
+               display "Invalid number - second number unchanged."
+           end-if
+           .
+
+       accept-numeric-entry section.
+           move spaces to number-raw-entry
+           accept number-raw-entry
+           call "verify-numeric-variable"
+                   using by reference number-raw-entry
+                         by reference number-is-numeric-flag
+           if number-entry-is-numeric
+               compute number-entry =
+                   function numval(function trim(number-raw-entry))
+           end-if
            .
 
        prompt-for-function section.
@@ -33,6 +69,8 @@
            display "- [S]ubtraction"
            display "- [M]ultiplication"
            display "- [D]ivision"
+           display "- [P]ercentage"
+           display "- [E]xponent"
            perform until exit
                accept arithmetic-function
                if valid-function
@@ -42,4 +80,19 @@
                end-if
            end-perform
            .
-           
\ No newline at end of file
+
+       prompt-for-rounding-mode section.
+           display "Select a rounding mode:"
+           display "- [N]earest (default)"
+           display "- [T]runcate"
+           display "- [A]way from zero"
+           display "- Nearest [E]ven"
+           perform until exit
+               accept rounding-mode
+               if valid-rounding-mode
+                   exit perform
+               else
+                   display "Invalid rounding mode selected."
+               end-if
+           end-perform
+           .
