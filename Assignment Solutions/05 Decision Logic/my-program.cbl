@@ -1,16 +1,27 @@
        working-storage section.
        copy user-inputs.
        copy calculator-results.
-       01  formatted-result    pic +9(5).9(2).
+       01  formatted-result             pic +9(5).9(2).
+       01  another-calculation-response pic X value "Y".
+           88  another-calculation      value "Y" "y".
 
        procedure division.
            initialize calculator-results
-           perform get-user-inputs
-           perform get-calculator-results
-           perform display-calculator-results
+           initialize user-inputs
+           perform until not another-calculation
+               perform get-user-inputs
+               perform get-calculator-results
+               perform display-calculator-results
+               perform prompt-for-another-calculation
+           end-perform
            goback
            .
 
+       prompt-for-another-calculation section.
+           display "Perform another calculation? [Y/N]"
+           accept another-calculation-response
+           .
+
        get-user-inputs section.
            call "user-prompt" using by reference user-inputs
            .
@@ -30,6 +41,10 @@
                    perform display-multiplication-result
                when division-function
                    perform display-division-result
+               when percentage-function
+                   perform display-percentage-result
+               when exponent-function
+                   perform display-exponent-result
            end-evaluate
            .
 
@@ -51,4 +66,14 @@
        display-division-result section.
            move division-result to formatted-result
            display "Result of Division: " formatted-result
+           .
+
+       display-percentage-result section.
+           move percentage-result to formatted-result
+           display "Result of Percentage: " formatted-result
+           .
+
+       display-exponent-result section.
+           move exponent-result to formatted-result
+           display "Result of Exponent: " formatted-result
            .
\ No newline at end of file
