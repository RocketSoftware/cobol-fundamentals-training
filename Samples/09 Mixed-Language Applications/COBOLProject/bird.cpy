@@ -0,0 +1,17 @@
+      * Copyright Â© 2023 Open Text.
+
+      * The only warranties for products and services of Open Text and its affiliates and licensors ("Open Text")
+      * are as may be set forth in the express warranty statements accompanying such products and services.
+      * Nothing herein should be construed as constituting an additional warranty.
+      * Open Text shall not be liable for technical or editorial errors or omissions contained herein.
+      * The information contained herein is subject to change without notice.
+
+       01  bird.
+           05  common-name             pic X(20).
+           05  scientific-name         pic X(30).
+           05  location                pic X(20).
+           05  #length                 measurement-range.
+           05  wingspan                measurement-range.
+           05  weight                  measurement-range.
+           05  uk-breeding-population  pic 9(7).
+           05  prior-year-population   pic 9(7).
