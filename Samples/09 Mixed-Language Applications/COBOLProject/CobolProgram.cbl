@@ -11,6 +11,9 @@
        01 measurements-format  pic 9(3).9 typedef.
        01 formatted-min        measurements-format.
        01 formatted-max        measurements-format.
+       01 population-trend     pic X(14).
+       01 percentage-drop-threshold pic 9(3) value 10.
+       01 population-change-percent pic S9(3)V9(2).
 
        linkage section.
        copy "bird.cpy".
@@ -53,5 +56,30 @@
            .
 
        display-breeding-population section.
-           display "UK Breeding Population: " uk-breeding-population
+           display "UK Breeding Population (" location "): "
+                   uk-breeding-population
+           perform determine-population-trend
+           display "Year-over-Year Trend: " population-trend
+           .
+
+       determine-population-trend section.
+           move zero to population-change-percent
+           if prior-year-population > 0
+               compute population-change-percent =
+                   (prior-year-population - uk-breeding-population)
+                       * 100 / prior-year-population
+           end-if
+           evaluate true
+               when prior-year-population = 0
+                   move "N/A" to population-trend
+               when population-change-percent
+                       > percentage-drop-threshold
+                   move "Sharp Decline" to population-trend
+               when uk-breeding-population > prior-year-population
+                   move "Increasing" to population-trend
+               when uk-breeding-population < prior-year-population
+                   move "Decreasing" to population-trend
+               when other
+                   move "Steady" to population-trend
+           end-evaluate
            .
