@@ -0,0 +1,190 @@
+      * Copyright Â© 2023 Open Text.
+
+      * The only warranties for products and services of Open Text and its affiliates and licensors ("Open Text")
+      * are as may be set forth in the express warranty statements accompanying such products and services.
+      * Nothing herein should be construed as constituting an additional warranty.
+      * Open Text shall not be liable for technical or editorial errors or omissions contained herein.
+      * The information contained herein is subject to change without notice.
+
+       input-output section.
+           select bird-spotting-log assign "bird-spotting-data.txt"
+               organization sequential
+               file status log-file-status.
+           select bird-spotting-master
+               assign "bird-spotting-data-indexed.dat"
+               organization indexed
+               access dynamic
+               record key master-record-key
+               file status master-file-status.
+
+       file section.
+       FD  bird-spotting-log.
+       01  log-record.
+           05  log-date.
+               10  log-day             pic 9(2).
+               10  filler              pic X.
+               10  log-month           pic 9(2).
+               10  filler              pic X.
+               10  log-year            pic 9(4).
+               10  filler              pic X(2).
+           05  log-name.
+               10  log-common-name     pic X(16).
+               10  log-scientific-name pic X(24).
+           05  log-location            pic X(20).
+           05  log-bird-count          pic 9(4).
+           05  filler                  pic X(2).
+
+       FD  bird-spotting-master.
+       01  master-record.
+           05  master-record-key       pic 9(3).
+           05  filler                  pic X.
+           05  master-date.
+               10  master-day          pic 9(2).
+               10  filler              pic X.
+               10  master-month        pic 9(2).
+               10  filler              pic X.
+               10  master-year         pic 9(4).
+               10  filler              pic X(2).
+           05  master-name.
+               10  master-common-name     pic X(16).
+               10  master-scientific-name pic X(24).
+           05  master-location         pic X(20).
+           05  master-bird-count       pic 9(4).
+
+       working-storage section.
+       01  log-file-status.
+           05  log-status-key-1        pic X.
+           05  log-status-key-2        pic X.
+       01  master-file-status.
+           05  master-status-key-1     pic X.
+           05  master-status-key-2     pic X.
+       01  log-end-of-file-flag        pic X value "N".
+           88  log-end-of-file         value "Y".
+       01  no-more-keys-flag           pic X value "N".
+           88  no-more-keys            value "Y".
+       01  highest-key-found           pic 9(3) value 0.
+       01  next-available-key          pic 9(3) value 0.
+       01  records-merged              pic 9(4) value 0.
+       01  records-rejected            pic 9(4) value 0.
+       01  target-scientific-name      pic X(24).
+       01  duplicate-found-flag        pic X value "N".
+           88  duplicate-found         value "Y".
+
+       procedure division.
+           open input bird-spotting-log
+           open i-o bird-spotting-master
+           perform check-file-status-codes
+           perform merge-records
+           close bird-spotting-log
+           close bird-spotting-master
+           perform display-merge-summary
+           goback
+           .
+
+       check-file-status-codes section.
+           if log-status-key-1 not equal "0"
+               display "Error code " log-file-status
+                       " opening bird-spotting-data.txt."
+               goback
+           end-if
+           if master-status-key-1 not equal "0"
+               display "Error code " master-file-status
+                       " opening bird-spotting-data-indexed.dat."
+               goback
+           end-if
+           .
+
+       merge-records section.
+           perform until log-end-of-file
+               read bird-spotting-log
+                   at end
+                       set log-end-of-file to true
+                   not at end
+                       perform merge-one-record
+               end-read
+           end-perform
+           .
+
+       merge-one-record section.
+           move log-scientific-name to target-scientific-name
+           perform check-duplicate-scientific-name
+           if duplicate-found
+               display "Duplicate scientific name "
+                       target-scientific-name " - record not merged"
+               add 1 to records-rejected
+           else
+               perform determine-next-available-key
+               move next-available-key to master-record-key
+               move log-date to master-date
+               move log-common-name to master-common-name
+               move log-scientific-name to master-scientific-name
+               move log-location to master-location
+               move log-bird-count to master-bird-count
+               write master-record
+                   invalid key
+                       display "Failure to merge record for "
+                               log-scientific-name
+                   not invalid key
+                       add 1 to records-merged
+               end-write
+           end-if
+           .
+
+       check-duplicate-scientific-name section.
+           move "N" to duplicate-found-flag
+           move zero to master-record-key
+           start bird-spotting-master
+                   key is greater than master-record-key
+               invalid key
+                   continue
+               not invalid key
+                   perform scan-for-duplicate-scientific-name
+           end-start
+           .
+
+       scan-for-duplicate-scientific-name section.
+           move "N" to no-more-keys-flag
+           perform until no-more-keys or duplicate-found
+               read bird-spotting-master next record
+                   at end
+                       set no-more-keys to true
+                   not at end
+                       if master-scientific-name
+                               = target-scientific-name
+                           set duplicate-found to true
+                       end-if
+               end-read
+           end-perform
+           .
+
+       determine-next-available-key section.
+           move zero to highest-key-found
+           move zero to master-record-key
+           start bird-spotting-master
+                   key is greater than master-record-key
+               invalid key
+                   continue
+               not invalid key
+                   perform find-highest-key
+           end-start
+           compute next-available-key = highest-key-found + 1
+           .
+
+       find-highest-key section.
+           move "N" to no-more-keys-flag
+           perform until no-more-keys
+               read bird-spotting-master next record
+                   at end
+                       set no-more-keys to true
+                   not at end
+                       if master-record-key > highest-key-found
+                           move master-record-key to highest-key-found
+                       end-if
+               end-read
+           end-perform
+           .
+
+       display-merge-summary section.
+           display "Records merged: " records-merged
+           display "Records rejected as duplicates: " records-rejected
+           .
