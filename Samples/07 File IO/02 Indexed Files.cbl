@@ -7,10 +7,10 @@
       * The information contained herein is subject to change without notice.        
        
        input-output section.
-           select bird-spotting-data 
+           select bird-spotting-data
                assign "bird-spotting-data-indexed.dat"
                organization indexed
-               access random
+               access dynamic
                record key record-key
                file status file-status-code.
 
@@ -29,6 +29,7 @@
            05  #name.
                10  common-name         pic X(16).
                10  scientific-name     pic X(24).
+           05  location                pic X(20).
            05  bird-count              pic 9(4).
 
        working-storage section.
@@ -37,6 +38,13 @@
        01  file-status-code.
            05  status-key-1            pic X.
            05  status-key-2            pic X.
+       01  no-more-keys-flag           pic X value "N".
+           88  no-more-keys            value "Y".
+       01  highest-key-found           pic 9(3) value 0.
+       01  next-available-key          pic 9(3) value 0.
+       01  target-scientific-name      pic X(24).
+       01  duplicate-found-flag        pic X value "N".
+           88  duplicate-found         value "Y".
 
        procedure division.
            open i-o bird-spotting-data
@@ -81,17 +89,78 @@
            .
 
        write-record section.
-           move 12 to record-key
-           move "01/01/2023" to #date
-           move "Wood Pigeon" to common-name
-           move "Columba palumbus" to scientific-name
-           move 1 to bird-count
-           write bird-spotting-record
+           move "Columba palumbus" to target-scientific-name
+           perform check-duplicate-scientific-name
+           if duplicate-found
+               display "Duplicate scientific name "
+                       target-scientific-name " - record not inserted"
+           else
+               perform determine-next-available-key
+               move next-available-key to record-key
+               move "01/01/2023" to #date
+               move "Wood Pigeon" to common-name
+               move "Columba palumbus" to scientific-name
+               move "Yorkshire" to location
+               move 1 to bird-count
+               write bird-spotting-record
+                   invalid key
+                       display "Failure to insert record " record-key
+                   not invalid key
+                       display "Record " record-key
+                               " successfully inserted"
+               end-write
+           end-if
+           .
+
+       check-duplicate-scientific-name section.
+           move "N" to duplicate-found-flag
+           move zero to record-key
+           start bird-spotting-data key is greater than record-key
                invalid key
-                   display "Failure to insert record " record-key
+                   continue
                not invalid key
-                   display "Record " record-key " successfully inserted"
-           end-write
+                   perform scan-for-duplicate-scientific-name
+           end-start
+           .
+
+       scan-for-duplicate-scientific-name section.
+           move "N" to no-more-keys-flag
+           perform until no-more-keys or duplicate-found
+               read bird-spotting-data next record
+                   at end
+                       set no-more-keys to true
+                   not at end
+                       if scientific-name = target-scientific-name
+                           set duplicate-found to true
+                       end-if
+               end-read
+           end-perform
+           .
+
+       determine-next-available-key section.
+           move zero to highest-key-found
+           move zero to record-key
+           start bird-spotting-data key is greater than record-key
+               invalid key
+                   continue
+               not invalid key
+                   perform find-highest-key
+           end-start
+           compute next-available-key = highest-key-found + 1
+           .
+
+       find-highest-key section.
+           move "N" to no-more-keys-flag
+           perform until no-more-keys
+               read bird-spotting-data next record
+                   at end
+                       set no-more-keys to true
+                   not at end
+                       if record-key > highest-key-found
+                           move record-key to highest-key-found
+                       end-if
+               end-read
+           end-perform
            .
 
        delete-record section.
