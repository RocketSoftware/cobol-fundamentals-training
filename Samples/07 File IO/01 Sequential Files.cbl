@@ -24,6 +24,7 @@
            05  #name.
                10  common-name         pic X(16).
                10  scientific-name     pic X(24).
+           05  location                pic X(20).
            05  bird-count              pic 9(4).
            05  filler                  pic X(2).
 
@@ -71,6 +72,7 @@
            move "01/01/2023" to #date
            move "Wood Pigeon" to common-name
            move "Columba Palumbus" to scientific-name
+           move "Yorkshire" to location
            move 1 to bird-count
            write bird-spotting-record after advancing 1 line
            close bird-spotting-data
