@@ -0,0 +1,106 @@
+      * Copyright Â© 2023 Open Text.
+
+      * The only warranties for products and services of Open Text and its affiliates and licensors ("Open Text")
+      * are as may be set forth in the express warranty statements accompanying such products and services.
+      * Nothing herein should be construed as constituting an additional warranty.
+      * Open Text shall not be liable for technical or editorial errors or omissions contained herein.
+      * The information contained herein is subject to change without notice.
+
+       input-output section.
+           select bird-spotting-data assign "bird-spotting-data.txt"
+               organization sequential
+               file status file-status-code.
+
+       file section.
+       FD  bird-spotting-data.
+       01  bird-spotting-record.
+           05  spotting-date.
+               10  spotting-day        pic 9(2).
+               10  filler              pic X.
+               10  spotting-month      pic 9(2).
+               10  filler              pic X.
+               10  spotting-year       pic 9(4).
+               10  filler              pic X(2).
+           05  spotting-name.
+               10  common-name         pic X(16).
+               10  scientific-name     pic X(24).
+           05  location                pic X(20).
+           05  bird-count              pic 9(4).
+           05  filler                  pic X(2).
+
+       working-storage section.
+       01  file-status                 pic 9 value 1.
+           88  end-of-file             value 0 false 1.
+       01  file-status-code.
+           05  status-key-1            pic X.
+           05  status-key-2            pic X.
+       01  range-start-date            pic 9(8) value 0.
+       01  range-end-date              pic 9(8) value 0.
+       01  record-date-value           pic 9(8) value 0.
+       01  prompt-day                  pic 9(2) value 0.
+       01  prompt-month                pic 9(2) value 0.
+       01  prompt-year                 pic 9(4) value 0.
+       01  matches-found                pic 9(4) value 0.
+
+       procedure division.
+           perform prompt-for-date-range
+           perform extract-matching-records
+           perform display-extract-summary
+           goback
+           .
+
+       prompt-for-date-range section.
+           display "Enter start of date range:"
+           perform prompt-for-day-month-year
+           compute range-start-date =
+                   prompt-year * 10000 + prompt-month * 100 + prompt-day
+           display "Enter end of date range:"
+           perform prompt-for-day-month-year
+           compute range-end-date =
+                   prompt-year * 10000 + prompt-month * 100 + prompt-day
+           .
+
+       prompt-for-day-month-year section.
+           display "  Day:"
+           accept prompt-day
+           display "  Month:"
+           accept prompt-month
+           display "  Year:"
+           accept prompt-year
+           .
+
+       extract-matching-records section.
+           open input bird-spotting-data
+           perform check-file-status-code
+           set end-of-file to false
+           perform until end-of-file
+               read bird-spotting-data
+                   at end
+                       set end-of-file to true
+                   not at end
+                       perform check-record-in-range
+               end-read
+           end-perform
+           close bird-spotting-data
+           .
+
+       check-record-in-range section.
+           compute record-date-value = spotting-year * 10000
+                   + spotting-month * 100 + spotting-day
+           if record-date-value >= range-start-date
+                   and record-date-value <= range-end-date
+               display bird-spotting-record
+               add 1 to matches-found
+           end-if
+           .
+
+       display-extract-summary section.
+           display "Records in range: " matches-found
+           .
+
+       check-file-status-code section.
+           if file-status-code not equal "00"
+               display "Error code " file-status-code
+               goback
+           end-if
+           .
