@@ -0,0 +1,104 @@
+      * Copyright Â© 2023 Open Text.
+
+      * The only warranties for products and services of Open Text and its affiliates and licensors ("Open Text")
+      * are as may be set forth in the express warranty statements accompanying such products and services.
+      * Nothing herein should be construed as constituting an additional warranty.
+      * Open Text shall not be liable for technical or editorial errors or omissions contained herein.
+      * The information contained herein is subject to change without notice.
+
+       input-output section.
+           select bird-spotting-data assign "bird-spotting-data.txt"
+               organization sequential
+               file status file-status-code.
+
+       file section.
+       FD  bird-spotting-data.
+       01  bird-spotting-record.
+           05  spotting-date.
+               10  spotting-day        pic 9(2).
+               10  filler              pic X.
+               10  spotting-month      pic 9(2).
+               10  filler              pic X.
+               10  spotting-year       pic 9(4).
+               10  filler              pic X(2).
+           05  spotting-name.
+               10  common-name         pic X(16).
+               10  scientific-name     pic X(24).
+           05  location                pic X(20).
+           05  bird-count              pic 9(4).
+           05  filler                  pic X(2).
+
+       working-storage section.
+       01  file-status                 pic 9 value 1.
+           88  end-of-file             value 0 false 1.
+       01  file-status-code.
+           05  status-key-1            pic X.
+           05  status-key-2            pic X.
+       01  species-table-count         pic 9(2) value 0.
+       01  species-match-index         pic 9(2) value 0.
+       01  species-found-flag          pic X value "N".
+           88  species-found           value "Y".
+       01  species-totals.
+           05  species-total-entry occurs 50
+                       indexed by species-index.
+               10  total-species-name  pic X(24).
+               10  total-species-count pic 9(6).
+
+       procedure division.
+           perform build-species-totals
+           perform display-species-totals
+           goback
+           .
+
+       build-species-totals section.
+           open input bird-spotting-data
+           perform check-file-status-code
+           set end-of-file to false
+           perform until end-of-file
+               read bird-spotting-data
+                   at end
+                       set end-of-file to true
+                   not at end
+                       perform accumulate-species-total
+               end-read
+           end-perform
+           close bird-spotting-data
+           .
+
+       accumulate-species-total section.
+           move "N" to species-found-flag
+           perform varying species-index from 1 by 1
+                   until species-index > species-table-count
+                       or species-found
+               if total-species-name(species-index) = scientific-name
+                   move "Y" to species-found-flag
+                   move species-index to species-match-index
+               end-if
+           end-perform
+           if species-found
+               add bird-count
+                   to total-species-count(species-match-index)
+           else
+               add 1 to species-table-count
+               move scientific-name
+                   to total-species-name(species-table-count)
+               move bird-count
+                   to total-species-count(species-table-count)
+           end-if
+           .
+
+       display-species-totals section.
+           display "===== Species Totals Report ====="
+           perform varying species-index from 1 by 1
+                   until species-index > species-table-count
+               display total-species-name(species-index) ": "
+                       total-species-count(species-index)
+           end-perform
+           .
+
+       check-file-status-code section.
+           if file-status-code not equal "00"
+               display "Error code " file-status-code
+               goback
+           end-if
+           .
