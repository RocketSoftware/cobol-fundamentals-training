@@ -0,0 +1,76 @@
+      * Copyright Â© 2023 Open Text.
+
+      * The only warranties for products and services of Open Text and its affiliates and licensors ("Open Text")
+      * are as may be set forth in the express warranty statements accompanying such products and services.
+      * Nothing herein should be construed as constituting an additional warranty.
+      * Open Text shall not be liable for technical or editorial errors or omissions contained herein.
+      * The information contained herein is subject to change without notice.
+
+       input-output section.
+           select bird-spotting-data assign "bird-spotting-data.txt"
+               organization sequential
+               file status file-status-code.
+
+       file section.
+       FD  bird-spotting-data.
+       01  bird-spotting-record.
+           05  spotting-date.
+               10  spotting-day        pic 9(2).
+               10  filler              pic X.
+               10  spotting-month      pic 9(2).
+               10  filler              pic X.
+               10  spotting-year       pic 9(4).
+               10  filler              pic X(2).
+           05  spotting-name.
+               10  common-name         pic X(16).
+               10  scientific-name     pic X(24).
+           05  location                pic X(20).
+           05  bird-count              pic 9(4).
+           05  filler                  pic X(2).
+
+       working-storage section.
+       01  file-status                 pic 9 value 1.
+           88  end-of-file             value 0 false 1.
+       01  file-status-code.
+           05  status-key-1            pic X.
+           05  status-key-2            pic X.
+       01  rarity-threshold            pic 9(4) value 5.
+       01  watchlist-count             pic 9(4) value 0.
+
+       procedure division.
+           perform display-rarity-watchlist
+           goback
+           .
+
+       display-rarity-watchlist section.
+           open input bird-spotting-data
+           perform check-file-status-code
+           display "===== Low-Count Rarity Watchlist (below "
+                   rarity-threshold ") ====="
+           set end-of-file to false
+           perform until end-of-file
+               read bird-spotting-data
+                   at end
+                       set end-of-file to true
+                   not at end
+                       perform check-rarity-watchlist-entry
+               end-read
+           end-perform
+           close bird-spotting-data
+           display "Records flagged: " watchlist-count
+           .
+
+       check-rarity-watchlist-entry section.
+           if bird-count < rarity-threshold
+               add 1 to watchlist-count
+               display common-name " (" scientific-name ") at "
+                       location ": " bird-count
+           end-if
+           .
+
+       check-file-status-code section.
+           if file-status-code not equal "00"
+               display "Error code " file-status-code
+               goback
+           end-if
+           .
