@@ -0,0 +1,196 @@
+      * Copyright Â© 2023 Open Text.
+
+      * The only warranties for products and services of Open Text and its affiliates and licensors ("Open Text")
+      * are as may be set forth in the express warranty statements accompanying such products and services.
+      * Nothing herein should be construed as constituting an additional warranty.
+      * Open Text shall not be liable for technical or editorial errors or omissions contained herein.
+      * The information contained herein is subject to change without notice.
+
+       input-output section.
+           select bird-spotting-data assign "bird-spotting-data.txt"
+               organization sequential
+               file status file-status-code.
+
+       file section.
+       FD  bird-spotting-data.
+       01  bird-spotting-record.
+           05  spotting-date.
+               10  spotting-day        pic 9(2).
+               10  filler              pic X.
+               10  spotting-month      pic 9(2).
+               10  filler              pic X.
+               10  spotting-year       pic 9(4).
+               10  filler              pic X(2).
+           05  spotting-name.
+               10  common-name         pic X(16).
+               10  scientific-name     pic X(24).
+           05  location                pic X(20).
+           05  bird-count              pic 9(4).
+           05  filler                  pic X(2).
+
+       working-storage section.
+       01  file-status                 pic 9 value 1.
+           88  end-of-file             value 0 false 1.
+       01  file-status-code.
+           05  status-key-1            pic X.
+           05  status-key-2            pic X.
+       01  region-table-count          pic 9(2) value 0.
+       01  region-match-index          pic 9(2) value 0.
+       01  region-found-flag           pic X value "N".
+           88  region-found            value "Y".
+       01  region-totals.
+           05  region-total-entry occurs 50
+                       indexed by region-index.
+               10  total-region-name   pic X(20).
+               10  total-region-count  pic 9(6).
+       01  region-year-table-count     pic 9(3) value 0.
+       01  region-year-match-index     pic 9(3) value 0.
+       01  region-year-found-flag      pic X value "N".
+           88  region-year-found       value "Y".
+       01  region-year-totals.
+           05  region-year-entry occurs 100
+                       indexed by region-year-index.
+               10  entry-region        pic X(20).
+               10  entry-year          pic 9(4).
+               10  entry-count         pic 9(6).
+       01  latest-year-found           pic 9(4) value 0.
+       01  latest-year-count           pic 9(6) value 0.
+       01  prior-year-count            pic 9(6) value 0.
+       01  prior-year-exists-flag      pic X value "N".
+           88  prior-year-exists       value "Y".
+       01  trend-description           pic X(14).
+       01  percentage-drop-threshold   pic 9(3) value 10.
+       01  population-change-percent   pic S9(3)V9(2).
+
+       procedure division.
+           perform build-region-totals
+           perform display-region-totals
+           goback
+           .
+
+       build-region-totals section.
+           open input bird-spotting-data
+           perform check-file-status-code
+           set end-of-file to false
+           perform until end-of-file
+               read bird-spotting-data
+                   at end
+                       set end-of-file to true
+                   not at end
+                       perform accumulate-region-total
+                       perform accumulate-region-year-total
+               end-read
+           end-perform
+           close bird-spotting-data
+           .
+
+       accumulate-region-total section.
+           move "N" to region-found-flag
+           perform varying region-index from 1 by 1
+                   until region-index > region-table-count
+                       or region-found
+               if total-region-name(region-index) = location
+                   move "Y" to region-found-flag
+                   move region-index to region-match-index
+               end-if
+           end-perform
+           if region-found
+               add bird-count to total-region-count(region-match-index)
+           else
+               add 1 to region-table-count
+               move location to total-region-name(region-table-count)
+               move bird-count
+                   to total-region-count(region-table-count)
+           end-if
+           .
+
+       accumulate-region-year-total section.
+           move "N" to region-year-found-flag
+           perform varying region-year-index from 1 by 1
+                   until region-year-index > region-year-table-count
+                       or region-year-found
+               if entry-region(region-year-index) = location
+                       and entry-year(region-year-index) = spotting-year
+                   move "Y" to region-year-found-flag
+                   move region-year-index to region-year-match-index
+               end-if
+           end-perform
+           if region-year-found
+               add bird-count to entry-count(region-year-match-index)
+           else
+               add 1 to region-year-table-count
+               move location
+                   to entry-region(region-year-table-count)
+               move spotting-year
+                   to entry-year(region-year-table-count)
+               move bird-count to entry-count(region-year-table-count)
+           end-if
+           .
+
+       determine-region-trend section.
+           move zero to latest-year-found
+           move zero to latest-year-count
+           perform varying region-year-index from 1 by 1
+                   until region-year-index > region-year-table-count
+               if entry-region(region-year-index)
+                       = total-region-name(region-index)
+                       and entry-year(region-year-index)
+                           > latest-year-found
+                   move entry-year(region-year-index)
+                       to latest-year-found
+                   move entry-count(region-year-index)
+                       to latest-year-count
+               end-if
+           end-perform
+           move "N" to prior-year-exists-flag
+           move zero to prior-year-count
+           perform varying region-year-index from 1 by 1
+                   until region-year-index > region-year-table-count
+               if entry-region(region-year-index)
+                       = total-region-name(region-index)
+                       and entry-year(region-year-index)
+                           = latest-year-found - 1
+                   move "Y" to prior-year-exists-flag
+                   move entry-count(region-year-index)
+                       to prior-year-count
+               end-if
+           end-perform
+           move zero to population-change-percent
+           if prior-year-exists and prior-year-count > 0
+               compute population-change-percent =
+                   (prior-year-count - latest-year-count)
+                       * 100 / prior-year-count
+           end-if
+           evaluate true
+               when not prior-year-exists
+                   move "N/A" to trend-description
+               when population-change-percent
+                       > percentage-drop-threshold
+                   move "Sharp Decline" to trend-description
+               when latest-year-count > prior-year-count
+                   move "Increasing" to trend-description
+               when latest-year-count < prior-year-count
+                   move "Decreasing" to trend-description
+               when other
+                   move "Steady" to trend-description
+           end-evaluate
+           .
+
+       display-region-totals section.
+           display "===== Regional Breeding Population Report ====="
+           perform varying region-index from 1 by 1
+                   until region-index > region-table-count
+               perform determine-region-trend
+               display total-region-name(region-index) ": "
+                       total-region-count(region-index)
+                       " (" latest-year-found "-trend: "
+                       trend-description ")"
+           end-perform
+           .
+
+       check-file-status-code section.
+           if file-status-code not equal "00"
+               display "Error code " file-status-code
+               goback
+           end-if
+           .
