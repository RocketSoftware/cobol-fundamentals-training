@@ -4,7 +4,19 @@
       * are as may be set forth in the express warranty statements accompanying such products and services. 
       * Nothing herein should be construed as constituting an additional warranty. 
       * Open Text shall not be liable for technical or editorial errors or omissions contained herein. 
-      * The information contained herein is subject to change without notice. 
+      * The information contained herein is subject to change without notice.
+
+       input-output section.
+       file-control.
+           select species-catalog assign "species-catalog.dat"
+               organization line sequential.
+
+       data division.
+       file section.
+       FD  species-catalog.
+       01  species-catalog-record.
+           05  catalog-common-name     pic X(20).
+           05  catalog-scientific-name pic X(30).
 
        working-storage section.
        copy bird-typedefs.
@@ -15,8 +27,9 @@
            perform accept-measurements
            perform accept-breeding-population
            call "04-2 Subprogram" using by reference ws-bird
+           perform write-species-catalog-entry
            perform hello-world
-           
+
            goback
            .
 
@@ -59,4 +72,12 @@
            accept ws-bird::uk-breeding-population
            .
 
+       write-species-catalog-entry section.
+           open extend species-catalog
+           move ws-bird::common-name to catalog-common-name
+           move ws-bird::scientific-name to catalog-scientific-name
+           write species-catalog-record
+           close species-catalog
+           .
+
        copy hello-world-section.
