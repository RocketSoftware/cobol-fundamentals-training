@@ -0,0 +1,11 @@
+      * Copyright Â© 2023 Open Text.
+
+      * The only warranties for products and services of Open Text and its affiliates and licensors ("Open Text")
+      * are as may be set forth in the express warranty statements accompanying such products and services.
+      * Nothing herein should be construed as constituting an additional warranty.
+      * Open Text shall not be liable for technical or editorial errors or omissions contained herein.
+      * The information contained herein is subject to change without notice.
+
+       01  measurement-range typedef.
+           05  min                     pic 9(3).
+           05  max                     pic 9(3).
