@@ -1,16 +1,19 @@
       * Copyright Â© 2023 Open Text.
-      
-      * The only warranties for products and services of Open Text and its affiliates and licensors ("Open Text") 
-      * are as may be set forth in the express warranty statements accompanying such products and services. 
-      * Nothing herein should be construed as constituting an additional warranty. 
-      * Open Text shall not be liable for technical or editorial errors or omissions contained herein. 
-      * The information contained herein is subject to change without notice.        
-       
+
+      * The only warranties for products and services of Open Text and its affiliates and licensors ("Open Text")
+      * are as may be set forth in the express warranty statements accompanying such products and services.
+      * Nothing herein should be construed as constituting an additional warranty.
+      * Open Text shall not be liable for technical or editorial errors or omissions contained herein.
+      * The information contained herein is subject to change without notice.
+
        working-storage section.
        78  GRID-SIZE           value 8.
        01  #cell-name          typedef.
            05  #file           pic X.
            05  rank            pic 9.
+           05  occupied-flag   pic X value "N".
+               88  cell-occupied value "Y".
+           05  piece-name      pic X(10).
        01  chessboard.
            05  x-positions     occurs GRID-SIZE.
                10  y-positions occurs GRID-SIZE.
@@ -18,6 +21,10 @@
        01  letters             pic X occurs GRID-SIZE
                                      values "a", "b", "c", "d",
                                             "e", "f", "g", "h".
+       01  move-from-x         binary-char.
+       01  move-from-y         binary-char.
+       01  move-to-x           binary-char.
+       01  move-to-y           binary-char.
 
        procedure division.
            declare x as binary-char
@@ -26,10 +33,47 @@
                perform varying y from 1 by 1 until y > GRID-SIZE
                    move letters(x) to #file of cell(x, y)
                    move y to cell::rank(x, y)
+                   move "N" to cell::occupied-flag(x, y)
                end-perform
            end-perform
 
+           move "Y" to cell::occupied-flag(1, 1)
+           move "Rook" to cell::piece-name(1, 1)
            display cell(1, 1)
-           
+
+           move 1 to move-from-x
+           move 1 to move-from-y
+           move 2 to move-to-x
+           move 1 to move-to-y
+           perform move-piece
+           display cell(2, 1)
+
+           move "Y" to cell::occupied-flag(3, 3)
+           move "Pawn" to cell::piece-name(3, 3)
+
+           move 2 to move-from-x
+           move 1 to move-from-y
+           move 3 to move-to-x
+           move 3 to move-to-y
+           perform move-piece
+
            goback
            .
+
+       move-piece section.
+           if cell-occupied(move-to-x, move-to-y)
+               display "Cannot move to " #file of cell(move-to-x,
+                       move-to-y) cell::rank(move-to-x, move-to-y)
+                       " - square is already occupied."
+           else
+               move cell::piece-name(move-from-x, move-from-y)
+                   to cell::piece-name(move-to-x, move-to-y)
+               move "Y" to cell::occupied-flag(move-to-x, move-to-y)
+               move "N"
+                   to cell::occupied-flag(move-from-x, move-from-y)
+               move spaces
+                   to cell::piece-name(move-from-x, move-from-y)
+               display "Moved to " #file of cell(move-to-x, move-to-y)
+                       cell::rank(move-to-x, move-to-y)
+           end-if
+           .
