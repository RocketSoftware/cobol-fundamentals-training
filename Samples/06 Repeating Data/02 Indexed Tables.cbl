@@ -1,39 +1,114 @@
       * Copyright Â© 2023 Open Text.
-      
-      * The only warranties for products and services of Open Text and its affiliates and licensors ("Open Text") 
-      * are as may be set forth in the express warranty statements accompanying such products and services. 
-      * Nothing herein should be construed as constituting an additional warranty. 
-      * Open Text shall not be liable for technical or editorial errors or omissions contained herein. 
-      * The information contained herein is subject to change without notice.        
-       
+
+      * The only warranties for products and services of Open Text and its affiliates and licensors ("Open Text")
+      * are as may be set forth in the express warranty statements accompanying such products and services.
+      * Nothing herein should be construed as constituting an additional warranty.
+      * Open Text shall not be liable for technical or editorial errors or omissions contained herein.
+      * The information contained herein is subject to change without notice.
+
+       input-output section.
+       file-control.
+           select sales-ledger assign "sales-ledger.dat"
+               organization line sequential
+               file status ledger-file-status.
+
+       data division.
+       file section.
+       FD  sales-ledger.
+       01  ledger-record.
+           05  ledger-week-total       binary-long.
+           05  ledger-running-total    binary-long.
+
        working-storage section.
        78  TABLE-SIZE      value 5.
-       01  sales           binary-long occurs TABLE-SIZE 
-                                       indexed by i 
-                                       values 1000, 2000, 3000, 
-                                              4000, 5000.
+       01  sales-table.
+           05  sales-entry occurs TABLE-SIZE indexed by i.
+               10  sales-day-name      pic X(9).
+               10  sales-amount        binary-long.
+       01  ledger-end-of-file-flag     pic X value "N".
+           88  ledger-end-of-file      value "Y" false "N".
+       01  previous-running-total      binary-long value 0.
+       01  total-sales                 binary-long value 0.
+       01  running-total               binary-long value 0.
+       01  search-day-name             pic X(9).
+       01  ledger-file-status.
+           05  ledger-status-key-1     pic X.
+           05  ledger-status-key-2     pic X.
 
        procedure division.
+           perform initialize-sales-table
+           perform accept-sales-entries
            perform calculate-total-sales
            perform demonstrate-search
-           
+           perform read-previous-running-total
+           compute running-total = previous-running-total + total-sales
+           perform write-ledger-entry
+           display "This week's sales: " total-sales
+           display "Running total: " running-total
+
            goback
            .
 
+       initialize-sales-table section.
+           move "Monday"    to sales-day-name(1)
+           move "Tuesday"   to sales-day-name(2)
+           move "Wednesday" to sales-day-name(3)
+           move "Thursday"  to sales-day-name(4)
+           move "Friday"    to sales-day-name(5)
+           .
+
+       accept-sales-entries section.
+           perform varying i from 1 by 1 until i > TABLE-SIZE
+               display "Enter sales for " sales-day-name(i) ":"
+               accept sales-amount(i)
+           end-perform
+           .
+
        calculate-total-sales section.
-           declare total-sales as binary-long = 0
+           move 0 to total-sales
            perform varying i from 1 by 1 until i > TABLE-SIZE
-               add sales(i) to total-sales
+               add sales-amount(i) to total-sales
            end-perform
-           display total-sales
            .
 
        demonstrate-search section.
+           display "Enter a day to look up (Monday-Friday):"
+           accept search-day-name
            set i to 1
-           search sales
-               at end 
-                   display "Invalid Index: " i
-               when i = 3
-                   display "Sales at index 3 are: " sales(i)
+           search sales-entry
+               at end
+                   display "No sales recorded for " search-day-name
+               when sales-day-name(i) = search-day-name
+                   display "Sales for " search-day-name ": "
+                           sales-amount(i)
            end-search
            .
+
+       read-previous-running-total section.
+           move 0 to previous-running-total
+           open input sales-ledger
+           if ledger-status-key-1 = "0"
+               set ledger-end-of-file to false
+               perform until ledger-end-of-file
+                   read sales-ledger
+                       at end
+                           set ledger-end-of-file to true
+                       not at end
+                           move ledger-running-total
+                               to previous-running-total
+                   end-read
+               end-perform
+               close sales-ledger
+           else
+               display "No sales ledger found - starting running "
+                       "total from zero."
+           end-if
+           .
+
+       write-ledger-entry section.
+           open extend sales-ledger
+           move total-sales to ledger-week-total
+           move running-total to ledger-running-total
+           write ledger-record
+           close sales-ledger
+           .
