@@ -1,7 +1,24 @@
+       input-output section.
+           select interest-error-log assign "interest-error-log.dat"
+               organization sequential
+               file status log-file-status.
+
+       file section.
+       FD  interest-error-log.
+       01  interest-error-record.
+           05  error-account-number    pic 9(6).
+           05  error-balance           pic 9(7)V9(2).
+           05  error-attempted-interest pic 9(7)V9(2).
+           05  error-timestamp         pic X(21).
+
        working-storage section.
+       01  account-number  pic 9(6) value 100045.
        01  bank-balance    pic 9(7)V9(2).
        01  interest        pic 9(7)V9(2) comp-5.
        78  interest-rate   value 0.04.
+       01  log-file-status.
+           05  log-status-key-1        pic X.
+           05  log-status-key-2        pic X.
 
        procedure division.
            initialize bank-balance replacing numeric data by all "9"
@@ -9,9 +26,29 @@
            add interest to bank-balance
                on size error
                    display "ERROR - balance is too large!"
+                   perform log-interest-overflow
                not on size error
                    display interest " successfully added to account."
            end-add
 
            stop run
-           .
\ No newline at end of file
+           .
+
+       log-interest-overflow section.
+           open extend interest-error-log
+           if log-status-key-1 not equal "0"
+               display "Error code " log-file-status
+                       " opening interest-error-log.dat."
+           else
+               move account-number to error-account-number
+               move bank-balance to error-balance
+               move interest to error-attempted-interest
+               move function current-date to error-timestamp
+               write interest-error-record
+               if log-status-key-1 not equal "0"
+                   display "Error code " log-file-status
+                           " writing interest-error-log.dat."
+               end-if
+               close interest-error-log
+           end-if
+           .
